@@ -0,0 +1,321 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCARDACM.
+       AUTHOR. CAPSTONE PROJECT.
+      ******************************************************************
+      * PROGRAM: CCARDACM - ACCOUNT MAINTENANCE (CICS ONLINE)          *
+      * TRANID:  CACM                                                  *
+      * PURPOSE: PSEUDO-CONVERSATIONAL SCREEN BUILT AROUND THE         *
+      *          ACCOUNT-RECORD LAYOUT (ACCOUNT.CPY) SO OPENING AN     *
+      *          ACCOUNT OR FLIPPING ACCT-STATUS BETWEEN               *
+      *          ACCT-ACTIVE/ACCT-CLOSED/ACCT-SUSPENDED GOES THROUGH   *
+      *          AN AUDITABLE TRANSACTION INSTEAD OF A RAW SQL UPDATE  *
+      *          AGAINST CREDIT_ACCOUNT.                                *
+      *                                                                *
+      * FUNCTION CODES (ENTERED ON THE SCREEN):                        *
+      *   I - INQUIRE    - DISPLAY THE ACCOUNT AS IT STANDS TODAY      *
+      *   O - OPEN       - INSERT A NEW CREDIT_ACCOUNT ROW             *
+      *   C - CLOSE      - SET ACCT-STATUS TO CLOSED                   *
+      *   S - SUSPEND    - SET ACCT-STATUS TO SUSPENDED                *
+      *   A - REACTIVATE - SET ACCT-STATUS BACK TO ACTIVE              *
+      *                                                                *
+      * EVERY OPEN/CLOSE/SUSPEND/REACTIVATE IS ALSO WRITTEN TO         *
+      * ACCOUNT_AUDIT_LOG SO THERE IS A RECORD OF WHO CHANGED WHAT,    *
+      * WHEN, FROM WHICH TERMINAL.                                     *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * SQL COMMUNICATION AREA                                         *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *----------------------------------------------------------------*
+      * SYMBOLIC MAP                                                   *
+      *----------------------------------------------------------------*
+       COPY CCACMAPO.
+
+      *----------------------------------------------------------------*
+      * ACCOUNT RECORD LAYOUT (SHARED WITH THE BATCH PROGRAMS)         *
+      *----------------------------------------------------------------*
+       COPY ACCOUNT.
+
+      *----------------------------------------------------------------*
+      * CONSTANTS                                                      *
+      *----------------------------------------------------------------*
+       01  WS-CONSTANTS.
+           05  WS-MAPSET                PIC X(8) VALUE 'CCACMAP'.
+           05  WS-MAPNAME               PIC X(8) VALUE 'CCACMAP1'.
+           05  WS-TRANID                PIC X(4) VALUE 'CACM'.
+
+      *----------------------------------------------------------------*
+      * CICS RESPONSE CODE HOLDER                                      *
+      *----------------------------------------------------------------*
+       01  WS-RESP                      PIC S9(8) COMP.
+
+      *----------------------------------------------------------------*
+      * WORKING FIELDS                                                 *
+      *----------------------------------------------------------------*
+       01  WS-WORK-FIELDS.
+           05  WS-MESSAGE               PIC X(79) VALUE SPACES.
+           05  WS-OLD-STATUS            PIC X(1)  VALUE SPACES.
+           05  WS-EDIT-AMOUNT           PIC ZZZ,ZZZ.99-.
+
+      *----------------------------------------------------------------*
+      * COMMAREA PASSED BETWEEN PSEUDO-CONVERSATIONAL SCREENS - JUST   *
+      * THE ACCOUNT NUMBER SO A RE-INQUIRE AFTER A CHANGE SHOWS THE    *
+      * ACCOUNT AS IT NOW STANDS.                                      *
+      *----------------------------------------------------------------*
+       01  WS-COMMAREA.
+           05  CA-ACCOUNT-NUMBER        PIC 9(6).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-ACCOUNT-NUMBER        PIC 9(6).
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * MAIN PROCESSING LOGIC                                          *
+      *================================================================*
+       0000-MAIN-PROCESS.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-SCREEN
+           ELSE
+               MOVE LK-ACCOUNT-NUMBER TO CA-ACCOUNT-NUMBER
+               PERFORM 2000-RECEIVE-AND-PROCESS
+           END-IF
+
+           EXEC CICS RETURN
+               TRANSID(WS-TRANID)
+               COMMAREA(WS-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      * FIRST ENTRY - BLANK SCREEN, OPERATOR KEYS ACCOUNT NUMBER AND   *
+      * FUNCTION CODE                                                  *
+      *----------------------------------------------------------------*
+       1000-SEND-INITIAL-SCREEN.
+           MOVE SPACES TO CCACMAPO
+           MOVE -1 TO ACCTNOL
+           IF WS-MESSAGE = SPACES
+               MOVE 'ENTER ACCOUNT NUMBER AND FUNCTION (I/O/C/S/A)'
+                    TO WS-MESSAGE
+           END-IF
+           MOVE WS-MESSAGE TO MSGLO
+
+           EXEC CICS SEND MAP(WS-MAPNAME)
+                          MAPSET(WS-MAPSET)
+                          FROM(CCACMAPO)
+                          ERASE
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      * RECEIVE THE OPERATOR'S INPUT AND DISPATCH ON FUNCTION CODE.    *
+      * A MAPFAIL (E.G. OPERATOR PRESSES ENTER ON THE BLANK INITIAL    *
+      * SCREEN WITH NO FIELD MODIFIED) LEAVES CCACMAPI HOLDING         *
+      * WHATEVER WAS LAST IN WORKING STORAGE, SO IT IS CHECKED BEFORE  *
+      * ANY RECEIVED FIELD IS USED, THE SAME WAY EVERY DB2 CALL IN     *
+      * THIS SYSTEM IS FOLLOWED BY AN SQLCODE CHECK.                   *
+      *----------------------------------------------------------------*
+       2000-RECEIVE-AND-PROCESS.
+           EXEC CICS RECEIVE MAP(WS-MAPNAME)
+                              MAPSET(WS-MAPSET)
+                              INTO(CCACMAPI)
+                              RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'NO INPUT RECEIVED - PLEASE RE-ENTER' TO WS-MESSAGE
+               PERFORM 1000-SEND-INITIAL-SCREEN
+           ELSE
+               MOVE ACCTNOI TO ACCT-NUMBER
+               MOVE SPACES TO WS-MESSAGE
+
+               EVALUATE FUNCI
+                   WHEN 'I'
+                       PERFORM 3000-INQUIRE-ACCOUNT
+                   WHEN 'O'
+                       PERFORM 4000-OPEN-ACCOUNT
+                   WHEN 'C'
+                       PERFORM 5000-CHANGE-STATUS
+                   WHEN 'S'
+                       PERFORM 5000-CHANGE-STATUS
+                   WHEN 'A'
+                       PERFORM 5000-CHANGE-STATUS
+                   WHEN OTHER
+                       MOVE 'INVALID FUNCTION - USE I, O, C, S OR A'
+                            TO WS-MESSAGE
+               END-EVALUATE
+
+               PERFORM 8000-SEND-RESULT-SCREEN
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * INQUIRE - READ THE ACCOUNT AS IT STANDS TODAY, NO UPDATE       *
+      *----------------------------------------------------------------*
+       3000-INQUIRE-ACCOUNT.
+           PERFORM 6000-READ-ACCOUNT
+           IF SQLCODE = 0
+               MOVE 'ACCOUNT FOUND' TO WS-MESSAGE
+           ELSE
+               MOVE 'ACCOUNT NOT FOUND' TO WS-MESSAGE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * OPEN - INSERT A NEW CREDIT_ACCOUNT ROW FROM THE SCREEN FIELDS  *
+      *----------------------------------------------------------------*
+       4000-OPEN-ACCOUNT.
+           PERFORM 6000-READ-ACCOUNT
+           IF SQLCODE = 0
+               MOVE 'ACCOUNT ALREADY EXISTS' TO WS-MESSAGE
+           ELSE
+               MOVE CNAMEI TO ACCT-CUSTOMER-NAME
+               MOVE ZERO TO ACCT-CURRENT-BALANCE
+               MOVE FUNCTION NUMVAL(CLIMI) TO ACCT-CREDIT-LIMIT
+               SET ACCT-ACTIVE TO TRUE
+               MOVE SPACES TO ACCT-LAST-PAYMENT-DATE
+
+               EXEC SQL
+                   INSERT INTO CREDIT_ACCOUNT
+                       (ACCOUNT_NUMBER,
+                        CUSTOMER_NAME,
+                        CURRENT_BALANCE,
+                        CREDIT_LIMIT,
+                        ACCOUNT_STATUS,
+                        CREATED_DATE,
+                        MODIFIED_DATE)
+                   VALUES
+                       (:ACCT-NUMBER,
+                        :ACCT-CUSTOMER-NAME,
+                        :ACCT-CURRENT-BALANCE,
+                        :ACCT-CREDIT-LIMIT,
+                        'A',
+                        CURRENT DATE,
+                        CURRENT TIMESTAMP)
+               END-EXEC
+
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT WORK END-EXEC
+                   MOVE SPACES TO WS-OLD-STATUS
+                   PERFORM 7000-WRITE-AUDIT-RECORD
+                   MOVE 'ACCOUNT OPENED' TO WS-MESSAGE
+               ELSE
+                   EXEC SQL ROLLBACK WORK END-EXEC
+                   MOVE 'OPEN FAILED - DB2 ERROR' TO WS-MESSAGE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * CLOSE/SUSPEND/REACTIVATE - FLIP ACCT-STATUS AND AUDIT THE      *
+      * CHANGE. THE SAME PARAGRAPH HANDLES ALL THREE SINCE THE ONLY    *
+      * DIFFERENCE IS WHICH STATUS VALUE IS TARGETED.                  *
+      *----------------------------------------------------------------*
+       5000-CHANGE-STATUS.
+           PERFORM 6000-READ-ACCOUNT
+           IF SQLCODE NOT = 0
+               MOVE 'ACCOUNT NOT FOUND' TO WS-MESSAGE
+           ELSE
+               MOVE ACCT-STATUS TO WS-OLD-STATUS
+
+               EVALUATE FUNCI
+                   WHEN 'C'
+                       SET ACCT-CLOSED TO TRUE
+                   WHEN 'S'
+                       SET ACCT-SUSPENDED TO TRUE
+                   WHEN 'A'
+                       SET ACCT-ACTIVE TO TRUE
+               END-EVALUATE
+
+               EXEC SQL
+                   UPDATE CREDIT_ACCOUNT
+                   SET ACCOUNT_STATUS = :ACCT-STATUS,
+                       MODIFIED_DATE = CURRENT TIMESTAMP
+                   WHERE ACCOUNT_NUMBER = :ACCT-NUMBER
+               END-EXEC
+
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT WORK END-EXEC
+                   PERFORM 7000-WRITE-AUDIT-RECORD
+                   MOVE 'STATUS CHANGE APPLIED' TO WS-MESSAGE
+               ELSE
+                   EXEC SQL ROLLBACK WORK END-EXEC
+                   MOVE 'STATUS CHANGE FAILED - DB2 ERROR'
+                        TO WS-MESSAGE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * READ THE CURRENT ROW (IF ANY) FOR THE KEYED ACCOUNT NUMBER     *
+      *----------------------------------------------------------------*
+       6000-READ-ACCOUNT.
+           EXEC SQL
+               SELECT ACCOUNT_NUMBER,
+                      CUSTOMER_NAME,
+                      CURRENT_BALANCE,
+                      CREDIT_LIMIT,
+                      LAST_PAYMENT_DATE,
+                      ACCOUNT_STATUS,
+                      CREATED_DATE,
+                      MODIFIED_DATE
+               INTO  :ACCT-NUMBER,
+                     :ACCT-CUSTOMER-NAME,
+                     :ACCT-CURRENT-BALANCE,
+                     :ACCT-CREDIT-LIMIT,
+                     :ACCT-LAST-PAYMENT-DATE,
+                     :ACCT-STATUS,
+                     :ACCT-CREATED-DATE,
+                     :ACCT-MODIFIED-DATE
+               FROM CREDIT_ACCOUNT
+               WHERE ACCOUNT_NUMBER = :ACCT-NUMBER
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      * AUDIT TRAIL - ONE ROW PER OPEN/CLOSE/SUSPEND, KEYED BY THE     *
+      * TERMINAL THE CHANGE WAS MADE FROM SO IT CAN BE TRACED BACK.    *
+      *----------------------------------------------------------------*
+       7000-WRITE-AUDIT-RECORD.
+           EXEC SQL
+               INSERT INTO ACCOUNT_AUDIT_LOG
+                   (ACCOUNT_NUMBER,
+                    OLD_STATUS,
+                    NEW_STATUS,
+                    CHANGED_BY,
+                    CHANGE_TIMESTAMP)
+               VALUES
+                   (:ACCT-NUMBER,
+                    :WS-OLD-STATUS,
+                    :ACCT-STATUS,
+                    :EIBTRMID,
+                    CURRENT TIMESTAMP)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               EXEC SQL ROLLBACK WORK END-EXEC
+           ELSE
+               EXEC SQL COMMIT WORK END-EXEC
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * SEND THE ACCOUNT DATA AND RESULT MESSAGE BACK TO THE SCREEN    *
+      *----------------------------------------------------------------*
+       8000-SEND-RESULT-SCREEN.
+           MOVE SPACES TO CCACMAPO
+           MOVE ACCT-NUMBER TO ACCTNOO
+           MOVE FUNCI TO FUNCO
+           MOVE ACCT-CUSTOMER-NAME TO CNAMEO
+           MOVE ACCT-CREDIT-LIMIT TO WS-EDIT-AMOUNT
+           MOVE WS-EDIT-AMOUNT TO CLIMO
+           MOVE ACCT-CURRENT-BALANCE TO WS-EDIT-AMOUNT
+           MOVE WS-EDIT-AMOUNT TO CBALO
+           MOVE ACCT-STATUS TO STATO
+           MOVE WS-MESSAGE TO MSGLO
+
+           EXEC CICS SEND MAP(WS-MAPNAME)
+                          MAPSET(WS-MAPSET)
+                          FROM(CCACMAPO)
+                          ERASE
+           END-EXEC.
