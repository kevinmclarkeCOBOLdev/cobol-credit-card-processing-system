@@ -0,0 +1,55 @@
+      ******************************************************************
+      * CCACMAP - BMS MAPSET FOR THE CCARDACM ACCOUNT MAINTENANCE      *
+      *           TRANSACTION (TRANID CACM).                          *
+      *                                                                *
+      * ONE MAP, CCACMAP1, USED FOR BOTH INQUIRY AND MAINTENANCE:      *
+      * OPERATOR KEYS AN ACCOUNT NUMBER AND FUNCTION CODE (I/O/C/S),   *
+      * PRESSES ENTER TO INQUIRE OR APPLY THE STATUS CHANGE.           *
+      *                                                                *
+      * NOTE: THIS SANDBOX'S COBOL COMPILER HAS NO BMS TRANSLATOR, SO  *
+      * THIS SOURCE IS CARRIED FOR DOCUMENTATION/AUDIT PURPOSES ONLY.  *
+      * THE SYMBOLIC MAP IT WOULD GENERATE IS HAND-MAINTAINED IN       *
+      * CCACMAPO.CPY AND MUST BE KEPT IN SYNC WITH THIS SOURCE.        *
+      ******************************************************************
+       CCACMAP  DFHMSD TYPE=&SYSPARM,                                 X
+                       MODE=INOUT,                                    X
+                       LANG=COBOL,                                    X
+                       STORAGE=AUTO,                                  X
+                       TIOAPFX=YES,                                   X
+                       CTRL=FREEKB
+      *
+       CCACMAP1 DFHMDI SIZE=(24,80),                                  X
+                       LINE=1,                                        X
+                       COLUMN=1
+      *
+       TITLE1   DFHMDF POS=(01,01),LENGTH=40,ATTRB=(PROT,BRT),        X
+                       INITIAL='CCARDACM - ACCOUNT MAINTENANCE'
+       TRANID   DFHMDF POS=(01,70),LENGTH=4,ATTRB=(PROT,BRT)
+      *
+       ACCTNLBL DFHMDF POS=(03,01),LENGTH=17,ATTRB=(PROT),            X
+                       INITIAL='ACCOUNT NUMBER :'
+       ACCTNO   DFHMDF POS=(03,19),LENGTH=6,ATTRB=(UNPROT,NUM,IC)
+      *
+       FUNCLBL  DFHMDF POS=(04,01),LENGTH=17,ATTRB=(PROT),            X
+                       INITIAL='FUNCTION (I/O/C/S):'
+       FUNC     DFHMDF POS=(04,19),LENGTH=1,ATTRB=(UNPROT)
+      *
+       CNAMELBL DFHMDF POS=(06,01),LENGTH=17,ATTRB=(PROT),            X
+                       INITIAL='CUSTOMER NAME  :'
+       CNAME    DFHMDF POS=(06,19),LENGTH=50,ATTRB=(UNPROT)
+      *
+       CLIMLBL  DFHMDF POS=(07,01),LENGTH=17,ATTRB=(PROT),            X
+                       INITIAL='CREDIT LIMIT   :'
+       CLIM     DFHMDF POS=(07,19),LENGTH=11,ATTRB=(UNPROT,NUM)
+      *
+       CBALLBL  DFHMDF POS=(08,01),LENGTH=17,ATTRB=(PROT),            X
+                       INITIAL='CURRENT BALANCE:'
+       CBAL     DFHMDF POS=(08,19),LENGTH=11,ATTRB=(PROT)
+      *
+       STATLBL  DFHMDF POS=(09,01),LENGTH=17,ATTRB=(PROT),            X
+                       INITIAL='STATUS         :'
+       STAT     DFHMDF POS=(09,19),LENGTH=1,ATTRB=(PROT)
+      *
+       MSGL     DFHMDF POS=(22,01),LENGTH=79,ATTRB=(PROT,BRT)
+      *
+       CCACMAPS DFHMSD TYPE=FINAL
