@@ -0,0 +1,119 @@
+      ******************************************************************
+      * CCACMAPO.CPY - HAND-MAINTAINED SYMBOLIC MAP FOR CCACMAP1       *
+      * (MAPSET CCACMAP, SEE CCACMAP.BMS). THIS SANDBOX HAS NO BMS     *
+      * TRANSLATOR SO THE NORMAL GENERATED COPYBOOK IS AUTHORED BY     *
+      * HAND - KEEP FIELD ORDER/LENGTHS IN SYNC WITH CCACMAP.BMS. A    *
+      * REAL TRANSLATOR EMITS AN L/F/A/I(/O) GROUP FOR EVERY NAMED     *
+      * DFHMDF FIELD, INCLUDING PROTECTED/CONSTANT LABEL FIELDS, NOT   *
+      * JUST THE ONES THE PROGRAM HAPPENS TO READ OR WRITE.            *
+      ******************************************************************
+       01  CCACMAPI.
+           02  FILLER                   PIC X(12).
+           02  TITLE1L                  PIC S9(4) COMP.
+           02  TITLE1F                  PIC X.
+           02  FILLER REDEFINES TITLE1F.
+               03  TITLE1A              PIC X.
+           02  TITLE1I                  PIC X(40).
+           02  TRANIDL                  PIC S9(4) COMP.
+           02  TRANIDF                  PIC X.
+           02  FILLER REDEFINES TRANIDF.
+               03  TRANIDA              PIC X.
+           02  TRANIDI                  PIC X(4).
+           02  ACCTNLBLL                PIC S9(4) COMP.
+           02  ACCTNLBLF                PIC X.
+           02  FILLER REDEFINES ACCTNLBLF.
+               03  ACCTNLBLA            PIC X.
+           02  ACCTNLBLI                PIC X(17).
+           02  ACCTNOL                  PIC S9(4) COMP.
+           02  ACCTNOF                  PIC X.
+           02  FILLER REDEFINES ACCTNOF.
+               03  ACCTNOA              PIC X.
+           02  ACCTNOI                  PIC 9(6).
+           02  FUNCLBLL                 PIC S9(4) COMP.
+           02  FUNCLBLF                 PIC X.
+           02  FILLER REDEFINES FUNCLBLF.
+               03  FUNCLBLA             PIC X.
+           02  FUNCLBLI                 PIC X(17).
+           02  FUNCL                    PIC S9(4) COMP.
+           02  FUNCF                    PIC X.
+           02  FILLER REDEFINES FUNCF.
+               03  FUNCA                PIC X.
+           02  FUNCI                    PIC X(1).
+           02  CNAMELBLL                PIC S9(4) COMP.
+           02  CNAMELBLF                PIC X.
+           02  FILLER REDEFINES CNAMELBLF.
+               03  CNAMELBLA            PIC X.
+           02  CNAMELBLI                PIC X(17).
+           02  CNAMEL                   PIC S9(4) COMP.
+           02  CNAMEF                   PIC X.
+           02  FILLER REDEFINES CNAMEF.
+               03  CNAMEA               PIC X.
+           02  CNAMEI                   PIC X(50).
+           02  CLIMLBLL                 PIC S9(4) COMP.
+           02  CLIMLBLF                 PIC X.
+           02  FILLER REDEFINES CLIMLBLF.
+               03  CLIMLBLA             PIC X.
+           02  CLIMLBLI                 PIC X(17).
+           02  CLIML                    PIC S9(4) COMP.
+           02  CLIMF                    PIC X.
+           02  FILLER REDEFINES CLIMF.
+               03  CLIMA                PIC X.
+           02  CLIMI                    PIC X(11).
+           02  CBALLBLL                 PIC S9(4) COMP.
+           02  CBALLBLF                 PIC X.
+           02  FILLER REDEFINES CBALLBLF.
+               03  CBALLBLA             PIC X.
+           02  CBALLBLI                 PIC X(17).
+           02  CBALL                    PIC S9(4) COMP.
+           02  CBALF                    PIC X.
+           02  FILLER REDEFINES CBALF.
+               03  CBALA                PIC X.
+           02  CBALI                    PIC X(11).
+           02  STATLBLL                 PIC S9(4) COMP.
+           02  STATLBLF                 PIC X.
+           02  FILLER REDEFINES STATLBLF.
+               03  STATLBLA             PIC X.
+           02  STATLBLI                 PIC X(17).
+           02  STATL                    PIC S9(4) COMP.
+           02  STATF                    PIC X.
+           02  FILLER REDEFINES STATF.
+               03  STATA                PIC X.
+           02  STATI                    PIC X(1).
+           02  MSGLL                    PIC S9(4) COMP.
+           02  MSGLF                    PIC X.
+           02  FILLER REDEFINES MSGLF.
+               03  MSGLA                PIC X.
+           02  MSGLI                    PIC X(79).
+
+       01  CCACMAPO REDEFINES CCACMAPI.
+           02  FILLER                   PIC X(12).
+           02  FILLER                   PIC X(3).
+           02  TITLE1O                  PIC X(40).
+           02  FILLER                   PIC X(3).
+           02  TRANIDO                  PIC X(4).
+           02  FILLER                   PIC X(3).
+           02  ACCTNLBLO                PIC X(17).
+           02  FILLER                   PIC X(3).
+           02  ACCTNOO                  PIC 9(6).
+           02  FILLER                   PIC X(3).
+           02  FUNCLBLO                 PIC X(17).
+           02  FILLER                   PIC X(3).
+           02  FUNCO                    PIC X(1).
+           02  FILLER                   PIC X(3).
+           02  CNAMELBLO                PIC X(17).
+           02  FILLER                   PIC X(3).
+           02  CNAMEO                   PIC X(50).
+           02  FILLER                   PIC X(3).
+           02  CLIMLBLO                 PIC X(17).
+           02  FILLER                   PIC X(3).
+           02  CLIMO                    PIC X(11).
+           02  FILLER                   PIC X(3).
+           02  CBALLBLO                 PIC X(17).
+           02  FILLER                   PIC X(3).
+           02  CBALO                    PIC X(11).
+           02  FILLER                   PIC X(3).
+           02  STATLBLO                 PIC X(17).
+           02  FILLER                   PIC X(3).
+           02  STATO                    PIC X(1).
+           02  FILLER                   PIC X(3).
+           02  MSGLO                    PIC X(79).
