@@ -26,7 +26,27 @@
                   ORGANIZATION IS SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS WS-REPORT-STATUS.
-       
+
+           SELECT REJECT-FILE ASSIGN TO REJOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CHKP-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO CTLCARD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT CTL-OUT-FILE ASSIGN TO CTLOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CTLOUT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        
@@ -39,7 +59,52 @@
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
        01  REPORT-LINE                  PIC X(132).
-       
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REJECT-RECORD.
+           05  REJ-TRANSACTION-DATA     PIC X(80).
+           05  REJ-REASON-CODE          PIC X(4).
+           05  REJ-REASON-DESC          PIC X(40).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CHECKPOINT-RECORD.
+           05  CHKP-BATCH-ID            PIC X(10).
+           05  CHKP-LAST-ACCOUNT        PIC 9(6).
+           05  CHKP-LAST-SEQUENCE       PIC 9(9).
+           05  CHKP-RUN-STATUS          PIC X(8).
+               88  CHKP-RUNNING                 VALUE 'RUNNING '.
+               88  CHKP-COMPLETE                VALUE 'COMPLETE'.
+           05  CHKP-TIMESTAMP           PIC X(26).
+      *    RUNNING COUNTERS AS OF THIS CHECKPOINT, CARRIED FORWARD ON  *
+      *    RESTART SO POST-RESTART TOTALS COVER THE WHOLE FILE, NOT    *
+      *    JUST THE PORTION PROCESSED AFTER THE RESTART POINT.         *
+           05  CHKP-TRANS-PROCESSED     PIC 9(7).
+           05  CHKP-TRANS-REJECTED      PIC 9(7).
+           05  CHKP-PURCHASE-COUNT      PIC 9(7).
+           05  CHKP-PURCHASE-TOTAL      PIC 9(9)V99.
+           05  CHKP-PAYMENT-COUNT       PIC 9(7).
+           05  CHKP-PAYMENT-TOTAL       PIC 9(9)V99.
+           05  CHKP-FINCHRG-COUNT       PIC 9(7).
+           05  CHKP-FINCHRG-TOTAL       PIC 9(9)V99.
+           05  CHKP-CASHADV-COUNT       PIC 9(7).
+           05  CHKP-CASHADV-TOTAL       PIC 9(9)V99.
+           05  CHKP-REFUND-COUNT        PIC 9(7).
+           05  CHKP-REFUND-TOTAL        PIC 9(9)V99.
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CTLCARD.
+
+       FD  CTL-OUT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CTLTOT.
+
        WORKING-STORAGE SECTION.
        
       *----------------------------------------------------------------*
@@ -57,12 +122,17 @@
            05  SQL-CREDIT-LIMIT         PIC S9(8)V99 COMP-3.
            05  SQL-LAST-PAYMENT-DATE    PIC X(10).
            05  SQL-ACCOUNT-STATUS       PIC X(1).
-       
+
+       COPY CARDREC.
+
        01  SQL-TRANSACTION-LOG.
            05  SQL-TRAN-ID              PIC S9(9) COMP.
            05  SQL-TRAN-ACCOUNT         PIC X(6).
+           05  SQL-TRAN-CARD-NUMBER     PIC X(16).
            05  SQL-TRAN-TYPE            PIC X(8).
            05  SQL-TRAN-AMOUNT          PIC S9(8)V99 COMP-3.
+           05  SQL-TRAN-MERCHANT        PIC X(10).
+           05  SQL-TRAN-ORIG-DATE       PIC X(10).
            05  SQL-TRAN-TIMESTAMP       PIC X(26).
            05  SQL-BALANCE-AFTER        PIC S9(8)V99 COMP-3.
            05  SQL-PROCESSED-BY         PIC X(10).
@@ -73,7 +143,56 @@
        01  WS-FILE-STATUS.
            05  WS-TRANS-STATUS          PIC XX.
            05  WS-REPORT-STATUS         PIC XX.
-       
+           05  WS-REJECT-STATUS         PIC XX.
+           05  WS-CHKP-STATUS           PIC XX.
+           05  WS-CTL-STATUS            PIC XX.
+           05  WS-CTLOUT-STATUS         PIC XX.
+
+      *----------------------------------------------------------------*
+      * REJECT REASON (SET BEFORE A TRANSACTION IS COUNTED REJECTED)   *
+      *----------------------------------------------------------------*
+       01  WS-REJECT-INFO.
+           05  WS-REJECT-CODE           PIC X(4)  VALUE SPACES.
+           05  WS-REJECT-DESC           PIC X(40) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * CHECKPOINT/RESTART CONTROL                                     *
+      *----------------------------------------------------------------*
+       01  WS-CHECKPOINT-CONTROL.
+           05  WS-CHECKPOINT-INTERVAL   PIC 9(5) VALUE 1000.
+           05  WS-RESTART-FLAG          PIC X VALUE 'N'.
+               88  WS-IS-RESTART                VALUE 'Y'.
+           05  WS-SKIP-RECORD           PIC X VALUE 'Y'.
+               88  WS-SKIPPING-RECORD           VALUE 'Y'.
+           05  WS-RESTART-SEQUENCE      PIC 9(9) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * BEST CHECKPOINT SEEN SO FAR FOR WS-BATCH-ID WHILE SCANNING     *
+      * CHECKPOINT-FILE TO END-OF-FILE IN 1050-CHECK-RESTART. THE FILE *
+      * IS SHARED ACROSS BATCH IDS (OPEN EXTEND), SO THE LAST RECORD   *
+      * PHYSICALLY IN THE FILE MAY BELONG TO A DIFFERENT BATCH THAT    *
+      * RAN MORE RECENTLY - ONLY THE LAST RECORD MATCHING THIS RUN'S   *
+      * WS-BATCH-ID MAY BE TRUSTED FOR RESTART DECISIONS.              *
+      *----------------------------------------------------------------*
+       01  WS-SAVED-CHECKPOINT.
+           05  WS-SAVED-CHKP-FOUND      PIC X VALUE 'N'.
+               88  WS-SAVED-CHKP-EXISTS         VALUE 'Y'.
+           05  WS-SAVED-CHKP-RUN-STATUS PIC X(8).
+               88  WS-SAVED-CHKP-RUNNING        VALUE 'RUNNING '.
+           05  WS-SAVED-CHKP-LAST-SEQUENCE PIC 9(9).
+           05  WS-SAVED-CHKP-TRANS-PROCESSED PIC 9(7).
+           05  WS-SAVED-CHKP-TRANS-REJECTED  PIC 9(7).
+           05  WS-SAVED-CHKP-PURCHASE-COUNT  PIC 9(7).
+           05  WS-SAVED-CHKP-PURCHASE-TOTAL  PIC 9(9)V99.
+           05  WS-SAVED-CHKP-PAYMENT-COUNT   PIC 9(7).
+           05  WS-SAVED-CHKP-PAYMENT-TOTAL   PIC 9(9)V99.
+           05  WS-SAVED-CHKP-FINCHRG-COUNT   PIC 9(7).
+           05  WS-SAVED-CHKP-FINCHRG-TOTAL   PIC 9(9)V99.
+           05  WS-SAVED-CHKP-CASHADV-COUNT   PIC 9(7).
+           05  WS-SAVED-CHKP-CASHADV-TOTAL   PIC 9(9)V99.
+           05  WS-SAVED-CHKP-REFUND-COUNT    PIC 9(7).
+           05  WS-SAVED-CHKP-REFUND-TOTAL    PIC 9(9)V99.
+
        01  WS-FLAGS.
            05  WS-EOF-FLAG              PIC X VALUE 'N'.
                88  END-OF-FILE                  VALUE 'Y'.
@@ -91,6 +210,12 @@
            05  WS-PAYMENT-COUNT         PIC 9(7) VALUE ZERO.
            05  WS-PURCHASE-TOTAL        PIC S9(9)V99 COMP-3 VALUE ZERO.
            05  WS-PAYMENT-TOTAL         PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-FINCHRG-COUNT         PIC 9(7) VALUE ZERO.
+           05  WS-FINCHRG-TOTAL         PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-CASHADV-COUNT         PIC 9(7) VALUE ZERO.
+           05  WS-CASHADV-TOTAL         PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-REFUND-COUNT          PIC 9(7) VALUE ZERO.
+           05  WS-REFUND-TOTAL          PIC S9(9)V99 COMP-3 VALUE ZERO.
            05  WS-PAGE-COUNT            PIC 9(4) VALUE ZERO.
            05  WS-LINE-COUNT            PIC 9(3) VALUE 99.
        
@@ -101,10 +226,89 @@
            05  WS-OLD-BALANCE           PIC S9(8)V99 COMP-3.
            05  WS-NEW-BALANCE           PIC S9(8)V99 COMP-3.
            05  WS-AVAILABLE-CREDIT      PIC S9(8)V99 COMP-3.
+           05  WS-CONVERTED-AMOUNT      PIC S9(8)V99 COMP-3.
+           05  WS-FOREIGN-FEE-AMOUNT    PIC S9(8)V99 COMP-3.
+           05  WS-LOG-AMOUNT            PIC S9(8)V99 COMP-3.
            05  WS-BATCH-ID              PIC X(10) VALUE 'BATCH001'.
            05  WS-RUN-DATE              PIC X(10).
            05  WS-RUN-TIME              PIC X(8).
-       
+           05  WS-RUN-DATE-SUPPLIED     PIC X VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      * OVERLIMIT FEE CONTROL (DEFAULTS, OVERRIDABLE BY CONTROL CARD)  *
+      *----------------------------------------------------------------*
+       01  WS-OVERLIMIT-CONTROL.
+           05  WS-OVERLIMIT-TOLERANCE   PIC 9(6)V99 VALUE 50.00.
+           05  WS-OVERLIMIT-FEE-AMT     PIC 9(4)V99 VALUE 35.00.
+           05  WS-OVERLIMIT-FEE-FLAG    PIC X VALUE 'N'.
+               88  WS-OVERLIMIT-FEE-APPLIED     VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * FOREIGN TRANSACTION FEE/CONVERSION CONTROL (DEFAULT, OVERRIDABLE*
+      * BY CONTROL CARD). NON-USD PURCHASES ARE CONVERTED TO THE        *
+      * ACCOUNT'S HOME CURRENCY (USD) BEFORE POSTING, WITH A SURCHARGE  *
+      * PERCENTAGE ADDED FOR HANDLING THE CONVERSION.                   *
+      *----------------------------------------------------------------*
+       01  WS-FOREIGN-FEE-CONTROL.
+           05  WS-FOREIGN-FEE-PCT       PIC 9V9999 VALUE .0300.
+           05  WS-FOREIGN-FEE-FLAG      PIC X VALUE 'N'.
+               88  WS-FOREIGN-FEE-APPLIED       VALUE 'Y'.
+           05  WS-CURRENCY-RATE         PIC 9V9999.
+
+      *----------------------------------------------------------------*
+      * DUPLICATE-TRANSACTION CHECK CONTROL - CATCHES A TRANSIN FEED   *
+      * FED TWICE OR A MERCHANT SUBMITTING THE SAME AUTHORIZATION      *
+      * TWICE BEFORE 2300-UPDATE-ACCOUNT COMMITS IT AGAIN.             *
+      *----------------------------------------------------------------*
+       01  WS-DUPLICATE-CONTROL.
+           05  WS-DUP-COUNT             PIC S9(9) COMP.
+           05  SQL-TRAN-TYPE-CHECK      PIC X(8).
+           05  SQL-MERCHANT-ID          PIC X(10).
+           05  SQL-TRAN-DATE-CHECK      PIC X(10).
+
+      *----------------------------------------------------------------*
+      * CASH ADVANCE FEE CONTROL - CASHADV POSTS LIKE A PURCHASE BUT   *
+      * CARRIES ITS OWN FEE; CCARDFIN LOOKS FOR THE CASHADV TYPE ON    *
+      * TRANSACTION_LOG TO APPLY AN ELEVATED RATE GOING FORWARD.       *
+      *----------------------------------------------------------------*
+       01  WS-CASHADV-FEE-CONTROL.
+           05  WS-CASHADV-FEE-PCT       PIC 9V9999 VALUE .0300.
+           05  WS-CASHADV-FEE-FLAG      PIC X VALUE 'N'.
+               88  WS-CASHADV-FEE-APPLIED       VALUE 'Y'.
+           05  WS-CASHADV-FEE-AMOUNT    PIC S9(8)V99 COMP-3.
+
+      *----------------------------------------------------------------*
+      * MERCHANT/ACCOUNT VELOCITY (FRAUD) CHECK CONTROL AND TABLES     *
+      * TRACKED FOR THE LIFE OF THIS RUN - A REPEATED MERCHANT OR A    *
+      * BURST OF PURCHASES ON ONE ACCOUNT WITHIN THE BATCH IS HELD     *
+      * FOR REVIEW RATHER THAN AUTO-POSTED.                            *
+      *----------------------------------------------------------------*
+       01  WS-VELOCITY-CONTROL.
+           05  WS-VELOCITY-THRESHOLD    PIC 9(3) VALUE 5.
+           05  WS-VELOCITY-HOLD-FLAG    PIC X VALUE 'N'.
+               88  WS-VELOCITY-HOLD             VALUE 'Y'.
+           05  WS-ACCT-VEL-FULL-FLAG    PIC X VALUE 'N'.
+               88  WS-ACCT-VEL-FULL-WARNED      VALUE 'Y'.
+           05  WS-MERCH-VEL-FULL-FLAG   PIC X VALUE 'N'.
+               88  WS-MERCH-VEL-FULL-WARNED     VALUE 'Y'.
+
+      *    SIZED FOR REQ001'S 200,000-RECORD TRANSIN VOLUME - EVERY    *
+      *    DISTINCT ACCOUNT/MERCHANT SEEN THIS RUN GETS A SLOT.        *
+       01  WS-ACCT-VELOCITY-TABLE.
+           05  WS-ACCT-VEL-ENTRIES      PIC 9(6) VALUE ZERO.
+           05  WS-ACCT-VEL-ENTRY OCCURS 200000 TIMES
+                                 INDEXED BY WS-ACCT-VEL-IDX.
+               10  WS-ACCT-VEL-ACCOUNT  PIC 9(6).
+               10  WS-ACCT-VEL-COUNT    PIC 9(5).
+
+       01  WS-MERCH-VELOCITY-TABLE.
+           05  WS-MERCH-VEL-ENTRIES     PIC 9(6) VALUE ZERO.
+           05  WS-MERCH-VEL-ENTRY OCCURS 200000 TIMES
+                                  INDEXED BY WS-MERCH-VEL-IDX.
+               10  WS-MERCH-VEL-ACCOUNT  PIC 9(6).
+               10  WS-MERCH-VEL-MERCHANT PIC X(10).
+               10  WS-MERCH-VEL-COUNT    PIC 9(5).
+
       *----------------------------------------------------------------*
       * REPORT HEADER LINES                                            *
       *----------------------------------------------------------------*
@@ -179,7 +383,34 @@
            05  FILLER                   PIC X(8) VALUE 'Amount: '.
            05  SUM-PYMT-AMOUNT          PIC $$$,$$$,$$9.99.
            05  FILLER                   PIC X(68) VALUE SPACES.
-       
+
+       01  SUM-FINCHRG.
+           05  FILLER                   PIC X(35) VALUE
+               '  Total Finance Charges:'.
+           05  SUM-FINCHRG-COUNT        PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(5) VALUE SPACES.
+           05  FILLER                   PIC X(8) VALUE 'Amount: '.
+           05  SUM-FINCHRG-AMOUNT       PIC $$$,$$$,$$9.99.
+           05  FILLER                   PIC X(68) VALUE SPACES.
+
+       01  SUM-CASHADV.
+           05  FILLER                   PIC X(35) VALUE
+               '  Total Cash Advances:'.
+           05  SUM-CASHADV-COUNT        PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(5) VALUE SPACES.
+           05  FILLER                   PIC X(8) VALUE 'Amount: '.
+           05  SUM-CASHADV-AMOUNT       PIC $$$,$$$,$$9.99.
+           05  FILLER                   PIC X(68) VALUE SPACES.
+
+       01  SUM-REFUNDS.
+           05  FILLER                   PIC X(35) VALUE
+               '  Total Refunds:'.
+           05  SUM-REFUND-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(5) VALUE SPACES.
+           05  FILLER                   PIC X(8) VALUE 'Amount: '.
+           05  SUM-REFUND-AMOUNT        PIC $$$,$$$,$$9.99.
+           05  FILLER                   PIC X(68) VALUE SPACES.
+
        01  SUM-REJECTED.
            05  FILLER                   PIC X(35) VALUE
                '  Rejected Transactions:'.
@@ -202,13 +433,33 @@
       *================================================================*
        1000-INITIALIZE.
            OPEN INPUT TRANS-FILE
-           OPEN OUTPUT REPORT-FILE
-           
-           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+
+           PERFORM 1010-READ-CONTROL-CARD
+           PERFORM 1050-CHECK-RESTART
+
+      *    A RESTART CONTINUES REPORT-FILE/REJECT-FILE/CTL-OUT-FILE    *
+      *    RATHER THAN TRUNCATING THEM - THOSE FILES ARE WRITTEN       *
+      *    INCREMENTALLY PER-TRANSACTION, SO OPEN OUTPUT ON A RESTART  *
+      *    WOULD DESTROY EVERYTHING THE ABENDED RUN ALREADY WROTE.     *
+           IF WS-IS-RESTART
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND CTL-OUT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT CTL-OUT-FILE
+           END-IF
+
+           IF WS-RUN-DATE-SUPPLIED NOT = 'Y'
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           END-IF
            MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-TIME
-           
-           PERFORM 8000-WRITE-HEADERS
-           
+
+           IF NOT WS-IS-RESTART
+               PERFORM 8000-WRITE-HEADERS
+           END-IF
+
            DISPLAY '=============================================='
            DISPLAY 'CREDIT CARD BATCH PROCESSOR STARTING'
            DISPLAY 'BATCH ID: ' WS-BATCH-ID
@@ -216,42 +467,244 @@
            DISPLAY '=============================================='
            
            PERFORM 1100-READ-TRANSACTION.
-       
+
+      *----------------------------------------------------------------*
+      * READ THE RUN CONTROL CARD - LETS ONE JOB SET UP MULTIPLE       *
+      * DISTINCTLY-IDENTIFIED CYCLES (E.G. INTRADAY MEMO-POST VS       *
+      * END-OF-DAY SETTLEMENT) INSTEAD OF A HARDCODED BATCH ID.        *
+      *----------------------------------------------------------------*
+       1010-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS = '00'
+               READ CONTROL-FILE
+                   AT END
+                       DISPLAY 'WARNING: Control card file is empty '
+                               '- using default batch id/date'
+                   NOT AT END
+                       IF CTL-BATCH-ID NOT = SPACES
+                           MOVE CTL-BATCH-ID TO WS-BATCH-ID
+                       END-IF
+                       IF CTL-PROCESS-DATE NOT = SPACES
+                           MOVE CTL-PROCESS-DATE TO WS-RUN-DATE
+                           MOVE 'Y' TO WS-RUN-DATE-SUPPLIED
+                       END-IF
+                       IF CTL-OVERLIMIT-TOLERANCE NOT = ZERO
+                           MOVE CTL-OVERLIMIT-TOLERANCE
+                                TO WS-OVERLIMIT-TOLERANCE
+                       END-IF
+                       IF CTL-OVERLIMIT-FEE-AMT NOT = ZERO
+                           MOVE CTL-OVERLIMIT-FEE-AMT
+                                TO WS-OVERLIMIT-FEE-AMT
+                       END-IF
+                       IF CTL-VELOCITY-THRESHOLD NOT = ZERO
+                           MOVE CTL-VELOCITY-THRESHOLD
+                                TO WS-VELOCITY-THRESHOLD
+                       END-IF
+                       IF CTL-FOREIGN-FEE-PCT NOT = ZERO
+                           MOVE CTL-FOREIGN-FEE-PCT
+                                TO WS-FOREIGN-FEE-PCT
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY 'WARNING: No control card (status '
+                       WS-CTL-STATUS
+                       ') - using default batch id/date'
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * CHECKPOINT/RESTART CHECK - IF A CHECKPOINT FILE FROM A PRIOR   *
+      * (ABENDED) RUN OF THIS BATCH ID IS FOUND STILL "RUNNING", FAST- *
+      * FORWARD PAST THE TRANSACTIONS IT ALREADY COMMITTED.            *
+      *----------------------------------------------------------------*
+       1050-CHECK-RESTART.
+           MOVE 'N' TO WS-SAVED-CHKP-FOUND
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKP-STATUS = '00'
+               PERFORM UNTIL END-OF-FILE
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       NOT AT END
+      *                    ONLY REMEMBER THE RECORD IF IT BELONGS TO   *
+      *                    THIS RUN'S BATCH ID - CHECKPOINT-FILE IS    *
+      *                    SHARED ACROSS BATCH IDS VIA OPEN EXTEND, SO *
+      *                    THE LAST RECORD PHYSICALLY IN THE FILE MAY  *
+      *                    BELONG TO A DIFFERENT, MORE RECENT BATCH.   *
+                           IF CHKP-BATCH-ID = WS-BATCH-ID
+                               MOVE 'Y' TO WS-SAVED-CHKP-FOUND
+                               MOVE CHKP-RUN-STATUS
+                                    TO WS-SAVED-CHKP-RUN-STATUS
+                               MOVE CHKP-LAST-SEQUENCE
+                                    TO WS-SAVED-CHKP-LAST-SEQUENCE
+                               MOVE CHKP-TRANS-PROCESSED
+                                    TO WS-SAVED-CHKP-TRANS-PROCESSED
+                               MOVE CHKP-TRANS-REJECTED
+                                    TO WS-SAVED-CHKP-TRANS-REJECTED
+                               MOVE CHKP-PURCHASE-COUNT
+                                    TO WS-SAVED-CHKP-PURCHASE-COUNT
+                               MOVE CHKP-PURCHASE-TOTAL
+                                    TO WS-SAVED-CHKP-PURCHASE-TOTAL
+                               MOVE CHKP-PAYMENT-COUNT
+                                    TO WS-SAVED-CHKP-PAYMENT-COUNT
+                               MOVE CHKP-PAYMENT-TOTAL
+                                    TO WS-SAVED-CHKP-PAYMENT-TOTAL
+                               MOVE CHKP-FINCHRG-COUNT
+                                    TO WS-SAVED-CHKP-FINCHRG-COUNT
+                               MOVE CHKP-FINCHRG-TOTAL
+                                    TO WS-SAVED-CHKP-FINCHRG-TOTAL
+                               MOVE CHKP-CASHADV-COUNT
+                                    TO WS-SAVED-CHKP-CASHADV-COUNT
+                               MOVE CHKP-CASHADV-TOTAL
+                                    TO WS-SAVED-CHKP-CASHADV-TOTAL
+                               MOVE CHKP-REFUND-COUNT
+                                    TO WS-SAVED-CHKP-REFUND-COUNT
+                               MOVE CHKP-REFUND-TOTAL
+                                    TO WS-SAVED-CHKP-REFUND-TOTAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               MOVE 'N' TO WS-EOF-FLAG
+
+               IF WS-SAVED-CHKP-EXISTS AND WS-SAVED-CHKP-RUNNING
+                   MOVE 'Y' TO WS-RESTART-FLAG
+                   MOVE WS-SAVED-CHKP-LAST-SEQUENCE
+                        TO WS-RESTART-SEQUENCE
+                   PERFORM 1060-RESTORE-COUNTERS
+                   DISPLAY '*** RESTART DETECTED FOR BATCH '
+                           WS-BATCH-ID
+                   DISPLAY '*** SKIPPING FIRST ' WS-RESTART-SEQUENCE
+                           ' ALREADY-COMMITTED TRANSACTIONS'
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           OPEN EXTEND CHECKPOINT-FILE.
+
+      *----------------------------------------------------------------*
+      * RESTORE RUNNING COUNTERS FROM THE LAST CHECKPOINT FOR THIS     *
+      * BATCH ID SO POST-RESTART SUMMARY/CONTROL TOTALS REFLECT THE    *
+      * WHOLE FILE, NOT JUST THE CONTINUATION PORTION.                 *
+      *----------------------------------------------------------------*
+       1060-RESTORE-COUNTERS.
+           MOVE WS-SAVED-CHKP-TRANS-PROCESSED TO WS-TRANS-PROCESSED
+           MOVE WS-SAVED-CHKP-TRANS-REJECTED TO WS-TRANS-REJECTED
+           MOVE WS-SAVED-CHKP-PURCHASE-COUNT TO WS-PURCHASE-COUNT
+           MOVE WS-SAVED-CHKP-PURCHASE-TOTAL TO WS-PURCHASE-TOTAL
+           MOVE WS-SAVED-CHKP-PAYMENT-COUNT TO WS-PAYMENT-COUNT
+           MOVE WS-SAVED-CHKP-PAYMENT-TOTAL TO WS-PAYMENT-TOTAL
+           MOVE WS-SAVED-CHKP-FINCHRG-COUNT TO WS-FINCHRG-COUNT
+           MOVE WS-SAVED-CHKP-FINCHRG-TOTAL TO WS-FINCHRG-TOTAL
+           MOVE WS-SAVED-CHKP-CASHADV-COUNT TO WS-CASHADV-COUNT
+           MOVE WS-SAVED-CHKP-CASHADV-TOTAL TO WS-CASHADV-TOTAL
+           MOVE WS-SAVED-CHKP-REFUND-COUNT TO WS-REFUND-COUNT
+           MOVE WS-SAVED-CHKP-REFUND-TOTAL TO WS-REFUND-TOTAL.
+
        1100-READ-TRANSACTION.
-           READ TRANS-FILE
-               AT END
-                   MOVE 'Y' TO WS-EOF-FLAG
-               NOT AT END
-                   ADD 1 TO WS-TRANS-READ
-           END-READ.
-       
+           MOVE 'Y' TO WS-SKIP-RECORD
+           PERFORM WITH TEST AFTER
+                   UNTIL END-OF-FILE OR NOT WS-SKIPPING-RECORD
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-TRANS-READ
+                       IF WS-IS-RESTART
+                          AND WS-TRANS-READ NOT > WS-RESTART-SEQUENCE
+                           MOVE 'Y' TO WS-SKIP-RECORD
+                       ELSE
+                           MOVE 'N' TO WS-SKIP-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+      * WRITE A CHECKPOINT RECORD (LAST TRANSACTION COMMITTED)         *
+      *----------------------------------------------------------------*
+       1150-WRITE-CHECKPOINT.
+           MOVE WS-BATCH-ID TO CHKP-BATCH-ID
+           MOVE TRAN-ACCOUNT-NUMBER TO CHKP-LAST-ACCOUNT
+           MOVE WS-TRANS-READ TO CHKP-LAST-SEQUENCE
+           SET CHKP-RUNNING TO TRUE
+           MOVE FUNCTION CURRENT-DATE TO CHKP-TIMESTAMP
+           PERFORM 1155-STAMP-CHECKPOINT-COUNTERS
+           WRITE CHECKPOINT-RECORD.
+
+      *----------------------------------------------------------------*
+      * COPY THE CURRENT RUNNING COUNTERS ONTO THE CHECKPOINT RECORD   *
+      * ABOUT TO BE WRITTEN.                                           *
+      *----------------------------------------------------------------*
+       1155-STAMP-CHECKPOINT-COUNTERS.
+           MOVE WS-TRANS-PROCESSED TO CHKP-TRANS-PROCESSED
+           MOVE WS-TRANS-REJECTED TO CHKP-TRANS-REJECTED
+           MOVE WS-PURCHASE-COUNT TO CHKP-PURCHASE-COUNT
+           MOVE WS-PURCHASE-TOTAL TO CHKP-PURCHASE-TOTAL
+           MOVE WS-PAYMENT-COUNT TO CHKP-PAYMENT-COUNT
+           MOVE WS-PAYMENT-TOTAL TO CHKP-PAYMENT-TOTAL
+           MOVE WS-FINCHRG-COUNT TO CHKP-FINCHRG-COUNT
+           MOVE WS-FINCHRG-TOTAL TO CHKP-FINCHRG-TOTAL
+           MOVE WS-CASHADV-COUNT TO CHKP-CASHADV-COUNT
+           MOVE WS-CASHADV-TOTAL TO CHKP-CASHADV-TOTAL
+           MOVE WS-REFUND-COUNT TO CHKP-REFUND-COUNT
+           MOVE WS-REFUND-TOTAL TO CHKP-REFUND-TOTAL.
+
       *================================================================*
       * PROCESS TRANSACTIONS                                           *
       *================================================================*
        2000-PROCESS-TRANSACTIONS.
+           MOVE SPACES TO WS-REJECT-CODE
+           MOVE SPACES TO WS-REJECT-DESC
+           MOVE 'N' TO WS-OVERLIMIT-FEE-FLAG
+           MOVE 'N' TO WS-FOREIGN-FEE-FLAG
+           MOVE 'N' TO WS-CASHADV-FEE-FLAG
+
            PERFORM 2100-VALIDATE-TRANSACTION
-           
+
+           IF SQLCODE = ZERO
+               PERFORM 2110-VALIDATE-CARD
+           END-IF
+
+           IF SQLCODE = ZERO
+               PERFORM 2150-CHECK-VELOCITY
+           END-IF
+
+           IF SQLCODE = ZERO
+               PERFORM 2190-CHECK-DUPLICATE
+           END-IF
+
            IF SQLCODE = ZERO
                PERFORM 2200-CALCULATE-NEW-BALANCE
-               
+
                IF SQLCODE = ZERO
                    PERFORM 2300-UPDATE-ACCOUNT
-                   
+
                    IF SQLCODE = ZERO
                        PERFORM 2400-LOG-TRANSACTION
                        PERFORM 7000-WRITE-DETAIL
                        ADD 1 TO WS-TRANS-PROCESSED
+                       IF FUNCTION MOD(WS-TRANS-PROCESSED,
+                          WS-CHECKPOINT-INTERVAL) = ZERO
+                           PERFORM 1150-WRITE-CHECKPOINT
+                       END-IF
                    ELSE
                        PERFORM 9100-HANDLE-DB2-ERROR
+                       IF WS-REJECT-CODE = SPACES
+                           MOVE '0005' TO WS-REJECT-CODE
+                           MOVE 'DB2 UPDATE/COMMIT FAILURE'
+                                TO WS-REJECT-DESC
+                       END-IF
                        ADD 1 TO WS-TRANS-REJECTED
+                       PERFORM 2500-WRITE-REJECT-RECORD
                    END-IF
                ELSE
                    ADD 1 TO WS-TRANS-REJECTED
+                   PERFORM 2500-WRITE-REJECT-RECORD
                END-IF
            ELSE
                ADD 1 TO WS-TRANS-REJECTED
+               PERFORM 2500-WRITE-REJECT-RECORD
            END-IF
-           
+
            PERFORM 1100-READ-TRANSACTION.
        
       *----------------------------------------------------------------*
@@ -276,14 +729,228 @@
            END-EXEC
            
            IF SQLCODE NOT = 0
-               DISPLAY 'ERROR: Account ' TRAN-ACCOUNT-NUMBER 
+               DISPLAY 'ERROR: Account ' TRAN-ACCOUNT-NUMBER
                        ' not found'
+               MOVE '0001' TO WS-REJECT-CODE
+               MOVE 'ACCOUNT NOT FOUND' TO WS-REJECT-DESC
            ELSE IF SQL-ACCOUNT-STATUS NOT = 'A'
-               DISPLAY 'ERROR: Account ' TRAN-ACCOUNT-NUMBER 
+               DISPLAY 'ERROR: Account ' TRAN-ACCOUNT-NUMBER
                        ' not active'
                MOVE 100 TO SQLCODE
+               MOVE '0002' TO WS-REJECT-CODE
+               MOVE 'ACCOUNT NOT ACTIVE' TO WS-REJECT-DESC
            END-IF.
-       
+
+      *----------------------------------------------------------------*
+      * VALIDATE THE CARD (IF ONE WAS SUPPLIED ON THE TRANSACTION) -   *
+      * TRAN-CARD-NUMBER IS OPTIONAL, SO ACCOUNT-LEVEL POSTINGS SUCH   *
+      * AS PAYMENTS AND FINANCE CHARGES CAN STILL POST WITHOUT ONE.    *
+      * WHEN PRESENT, THE CARD MUST EXIST, BE ACTIVE, AND BE LINKED TO *
+      * THE ACCOUNT NUMBER ON THE TRANSACTION.                         *
+      *----------------------------------------------------------------*
+       2110-VALIDATE-CARD.
+           IF TRAN-CARD-NUMBER NOT = SPACES
+               MOVE TRAN-CARD-NUMBER TO SQL-CARD-NUMBER
+
+               EXEC SQL
+                   SELECT CARD_NUMBER,
+                          LINKED_ACCOUNT,
+                          ACTIVE_FLAG
+                   INTO  :SQL-CARD-NUMBER,
+                         :SQL-CARD-LINKED-ACCOUNT,
+                         :SQL-CARD-ACTIVE-FLAG
+                   FROM CREDIT_CARD
+                   WHERE CARD_NUMBER = :SQL-CARD-NUMBER
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   DISPLAY 'ERROR: Card ' TRAN-CARD-NUMBER
+                           ' not found'
+                   MOVE '0007' TO WS-REJECT-CODE
+                   MOVE 'CARD NOT FOUND' TO WS-REJECT-DESC
+               ELSE IF SQL-CARD-ACTIVE-FLAG NOT = 'Y'
+                   DISPLAY 'ERROR: Card ' TRAN-CARD-NUMBER
+                           ' not active'
+                   MOVE 100 TO SQLCODE
+                   MOVE '0007' TO WS-REJECT-CODE
+                   MOVE 'CARD NOT ACTIVE' TO WS-REJECT-DESC
+               ELSE IF SQL-CARD-LINKED-ACCOUNT NOT =
+                       TRAN-ACCOUNT-NUMBER
+                   DISPLAY 'ERROR: Card ' TRAN-CARD-NUMBER
+                           ' not linked to account '
+                           TRAN-ACCOUNT-NUMBER
+                   MOVE 100 TO SQLCODE
+                   MOVE '0007' TO WS-REJECT-CODE
+                   MOVE 'CARD/ACCOUNT MISMATCH' TO WS-REJECT-DESC
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * MERCHANT/ACCOUNT VELOCITY CHECK - FIRST LINE OF FRAUD DEFENSE. *
+      * HOLDS A PURCHASE IF THIS ACCOUNT HAS ALREADY POSTED MORE THAN  *
+      * WS-VELOCITY-THRESHOLD PURCHASES THIS RUN, OR MORE THAN THAT    *
+      * MANY AT THE SAME TRAN-MERCHANT-ID.                             *
+      *----------------------------------------------------------------*
+       2150-CHECK-VELOCITY.
+           IF TRAN-PURCHASE
+               PERFORM 2160-BUMP-ACCT-VELOCITY
+               PERFORM 2170-BUMP-MERCHANT-VELOCITY
+
+               IF WS-VELOCITY-HOLD
+                   DISPLAY 'ERROR: Velocity/fraud hold on account '
+                           TRAN-ACCOUNT-NUMBER
+                           ' merchant ' TRAN-MERCHANT-ID
+                   MOVE 100 TO SQLCODE
+                   MOVE '0006' TO WS-REJECT-CODE
+                   MOVE 'VELOCITY HOLD - POSSIBLE FRAUD'
+                        TO WS-REJECT-DESC
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * COUNT PURCHASES FOR THIS ACCOUNT WITHIN THE RUN                *
+      *----------------------------------------------------------------*
+       2160-BUMP-ACCT-VELOCITY.
+           MOVE 'N' TO WS-VELOCITY-HOLD-FLAG
+           SET WS-ACCT-VEL-IDX TO 1
+           SEARCH WS-ACCT-VEL-ENTRY
+               AT END
+                   IF WS-ACCT-VEL-ENTRIES < 200000
+                       ADD 1 TO WS-ACCT-VEL-ENTRIES
+                       SET WS-ACCT-VEL-IDX TO WS-ACCT-VEL-ENTRIES
+                       MOVE TRAN-ACCOUNT-NUMBER
+                            TO WS-ACCT-VEL-ACCOUNT(WS-ACCT-VEL-IDX)
+                       MOVE 1 TO WS-ACCT-VEL-COUNT(WS-ACCT-VEL-IDX)
+                   ELSE
+                       IF NOT WS-ACCT-VEL-FULL-WARNED
+                           DISPLAY 'WARNING: Account velocity table '
+                                   'full at 200000 entries - new '
+                                   'accounts no longer tracked for '
+                                   'velocity/fraud checking this run'
+                           SET WS-ACCT-VEL-FULL-WARNED TO TRUE
+                       END-IF
+                   END-IF
+               WHEN WS-ACCT-VEL-ACCOUNT(WS-ACCT-VEL-IDX)
+                    = TRAN-ACCOUNT-NUMBER
+                   ADD 1 TO WS-ACCT-VEL-COUNT(WS-ACCT-VEL-IDX)
+                   IF WS-ACCT-VEL-COUNT(WS-ACCT-VEL-IDX)
+                      > WS-VELOCITY-THRESHOLD
+                       SET WS-VELOCITY-HOLD TO TRUE
+                   END-IF
+           END-SEARCH.
+
+      *----------------------------------------------------------------*
+      * COUNT PURCHASES FOR THIS ACCOUNT AT THE SAME MERCHANT          *
+      *----------------------------------------------------------------*
+       2170-BUMP-MERCHANT-VELOCITY.
+           SET WS-MERCH-VEL-IDX TO 1
+           SEARCH WS-MERCH-VEL-ENTRY
+               AT END
+                   IF WS-MERCH-VEL-ENTRIES < 200000
+                       ADD 1 TO WS-MERCH-VEL-ENTRIES
+                       SET WS-MERCH-VEL-IDX TO WS-MERCH-VEL-ENTRIES
+                       MOVE TRAN-ACCOUNT-NUMBER
+                            TO WS-MERCH-VEL-ACCOUNT(WS-MERCH-VEL-IDX)
+                       MOVE TRAN-MERCHANT-ID
+                            TO WS-MERCH-VEL-MERCHANT(WS-MERCH-VEL-IDX)
+                       MOVE 1 TO WS-MERCH-VEL-COUNT(WS-MERCH-VEL-IDX)
+                   ELSE
+                       IF NOT WS-MERCH-VEL-FULL-WARNED
+                           DISPLAY 'WARNING: Merchant velocity table '
+                                   'full at 200000 entries - new '
+                                   'account/merchant pairs no longer '
+                                   'tracked for velocity/fraud '
+                                   'checking this run'
+                           SET WS-MERCH-VEL-FULL-WARNED TO TRUE
+                       END-IF
+                   END-IF
+               WHEN WS-MERCH-VEL-ACCOUNT(WS-MERCH-VEL-IDX)
+                    = TRAN-ACCOUNT-NUMBER
+                AND WS-MERCH-VEL-MERCHANT(WS-MERCH-VEL-IDX)
+                    = TRAN-MERCHANT-ID
+                   ADD 1 TO WS-MERCH-VEL-COUNT(WS-MERCH-VEL-IDX)
+                   IF WS-MERCH-VEL-COUNT(WS-MERCH-VEL-IDX)
+                      > WS-VELOCITY-THRESHOLD
+                       SET WS-VELOCITY-HOLD TO TRUE
+                   END-IF
+           END-SEARCH.
+
+      *----------------------------------------------------------------*
+      * REJECT A TRANSACTION THAT LOOKS LIKE IT WAS ALREADY POSTED -   *
+      * SAME ACCOUNT, MERCHANT, AMOUNT AND ORIGINAL TRANSACTION DATE   *
+      * ALREADY SITTING IN TRANSACTION_LOG - SO A RESENT TRANSIN FEED  *
+      * OR A DUPLICATE MERCHANT AUTHORIZATION DOES NOT POST TWICE.     *
+      *----------------------------------------------------------------*
+       2190-CHECK-DUPLICATE.
+           MOVE TRAN-TYPE TO SQL-TRAN-TYPE-CHECK
+           MOVE TRAN-MERCHANT-ID TO SQL-MERCHANT-ID
+           MOVE TRAN-AMOUNT TO SQL-TRAN-AMOUNT
+           MOVE TRAN-DATE TO SQL-TRAN-DATE-CHECK
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-DUP-COUNT
+               FROM   TRANSACTION_LOG
+               WHERE  ACCOUNT_NUMBER = :SQL-ACCOUNT-NUMBER
+                 AND  MERCHANT_ID = :SQL-MERCHANT-ID
+                 AND  AMOUNT = :SQL-TRAN-AMOUNT
+                 AND  ORIGINAL_TRAN_DATE = :SQL-TRAN-DATE-CHECK
+                 AND  TRANSACTION_TYPE = :SQL-TRAN-TYPE-CHECK
+           END-EXEC
+
+           IF WS-DUP-COUNT > 0
+               DISPLAY 'ERROR: Duplicate transaction - account '
+                       TRAN-ACCOUNT-NUMBER
+                       ' merchant ' TRAN-MERCHANT-ID
+                       ' amount ' TRAN-AMOUNT
+               MOVE 100 TO SQLCODE
+               MOVE '0008' TO WS-REJECT-CODE
+               MOVE 'DUPLICATE TRANSACTION' TO WS-REJECT-DESC
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * CONVERT A FOREIGN-CURRENCY PURCHASE TO USD AND APPLY THE       *
+      * FOREIGN TRANSACTION FEE. DOMESTIC PURCHASES PASS THROUGH       *
+      * UNCHANGED.                                                     *
+      *----------------------------------------------------------------*
+       2180-CONVERT-FOREIGN-AMOUNT.
+           MOVE TRAN-AMOUNT TO WS-CONVERTED-AMOUNT
+           MOVE ZERO TO WS-FOREIGN-FEE-AMOUNT
+
+           IF TRAN-IS-FOREIGN
+               PERFORM 2185-LOOKUP-CURRENCY-RATE
+               COMPUTE WS-CONVERTED-AMOUNT ROUNDED =
+                       TRAN-AMOUNT * WS-CURRENCY-RATE
+               COMPUTE WS-FOREIGN-FEE-AMOUNT ROUNDED =
+                       WS-CONVERTED-AMOUNT * WS-FOREIGN-FEE-PCT
+               SET WS-FOREIGN-FEE-APPLIED TO TRUE
+               DISPLAY 'INFO: Foreign purchase - currency '
+                       TRAN-CURRENCY-CODE ' converted amount '
+                       WS-CONVERTED-AMOUNT ' fee '
+                       WS-FOREIGN-FEE-AMOUNT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * LOOK UP THE USD CONVERSION RATE FOR A FOREIGN CURRENCY CODE.   *
+      * UNRECOGNIZED CODES CONVERT AT PAR SO A BAD/MISSING CODE DOES   *
+      * NOT SILENTLY INFLATE OR ZERO OUT THE POSTED AMOUNT.            *
+      *----------------------------------------------------------------*
+       2185-LOOKUP-CURRENCY-RATE.
+           EVALUATE TRAN-CURRENCY-CODE
+               WHEN 'EUR'
+                   MOVE 1.0800 TO WS-CURRENCY-RATE
+               WHEN 'GBP'
+                   MOVE 1.2700 TO WS-CURRENCY-RATE
+               WHEN 'JPY'
+                   MOVE 0.0067 TO WS-CURRENCY-RATE
+               WHEN 'CAD'
+                   MOVE 0.7400 TO WS-CURRENCY-RATE
+               WHEN 'MXN'
+                   MOVE 0.0580 TO WS-CURRENCY-RATE
+               WHEN OTHER
+                   MOVE 1.0000 TO WS-CURRENCY-RATE
+           END-EVALUATE.
+
       *----------------------------------------------------------------*
       * CALCULATE NEW BALANCE                                          *
       *----------------------------------------------------------------*
@@ -293,33 +960,106 @@
            
            EVALUATE TRUE
                WHEN TRAN-PURCHASE
-                   ADD TRAN-AMOUNT TO WS-NEW-BALANCE
-                   ADD TRAN-AMOUNT TO WS-PURCHASE-TOTAL
+                   PERFORM 2180-CONVERT-FOREIGN-AMOUNT
+
+                   ADD WS-CONVERTED-AMOUNT TO WS-NEW-BALANCE
+                   ADD WS-CONVERTED-AMOUNT TO WS-PURCHASE-TOTAL
                    ADD 1 TO WS-PURCHASE-COUNT
-                   
+                   MOVE WS-CONVERTED-AMOUNT TO WS-LOG-AMOUNT
+
+                   IF WS-FOREIGN-FEE-APPLIED
+                       ADD WS-FOREIGN-FEE-AMOUNT TO WS-NEW-BALANCE
+                   END-IF
+
                    COMPUTE WS-AVAILABLE-CREDIT =
                            SQL-CREDIT-LIMIT - WS-NEW-BALANCE
-                   
+
                    IF WS-AVAILABLE-CREDIT < ZERO
-                       DISPLAY 'ERROR: Purchase exceeds credit limit'
-                       DISPLAY '  Account: ' TRAN-ACCOUNT-NUMBER
-                       DISPLAY '  Amount: ' TRAN-AMOUNT
-                       MOVE 100 TO SQLCODE
+                       IF (ZERO - WS-AVAILABLE-CREDIT) NOT >
+                          WS-OVERLIMIT-TOLERANCE
+                           DISPLAY 'WARNING: Purchase exceeds limit '
+                                   '- within tolerance, fee applied'
+                           DISPLAY '  Account: ' TRAN-ACCOUNT-NUMBER
+                           DISPLAY '  Amount: ' TRAN-AMOUNT
+                           ADD WS-OVERLIMIT-FEE-AMT TO WS-NEW-BALANCE
+                           SET WS-OVERLIMIT-FEE-APPLIED TO TRUE
+                       ELSE
+                           DISPLAY 'ERROR: Purchase exceeds credit '
+                                   'limit'
+                           DISPLAY '  Account: ' TRAN-ACCOUNT-NUMBER
+                           DISPLAY '  Amount: ' TRAN-AMOUNT
+                           MOVE 100 TO SQLCODE
+                           MOVE '0003' TO WS-REJECT-CODE
+                           MOVE 'OVER CREDIT LIMIT' TO WS-REJECT-DESC
+                       END-IF
                    END-IF
-               
+
                WHEN TRAN-PAYMENT
                    SUBTRACT TRAN-AMOUNT FROM WS-NEW-BALANCE
                    ADD TRAN-AMOUNT TO WS-PAYMENT-TOTAL
                    ADD 1 TO WS-PAYMENT-COUNT
-                   
+                   MOVE TRAN-AMOUNT TO WS-LOG-AMOUNT
+
+                   IF WS-NEW-BALANCE < ZERO
+                       MOVE ZERO TO WS-NEW-BALANCE
+                   END-IF
+
+               WHEN TRAN-FINANCE-CHARGE
+                   ADD TRAN-AMOUNT TO WS-NEW-BALANCE
+                   ADD TRAN-AMOUNT TO WS-FINCHRG-TOTAL
+                   ADD 1 TO WS-FINCHRG-COUNT
+                   MOVE TRAN-AMOUNT TO WS-LOG-AMOUNT
+
+               WHEN TRAN-CASH-ADVANCE
+                   COMPUTE WS-CASHADV-FEE-AMOUNT ROUNDED =
+                           TRAN-AMOUNT * WS-CASHADV-FEE-PCT
+                   ADD TRAN-AMOUNT TO WS-NEW-BALANCE
+                   ADD WS-CASHADV-FEE-AMOUNT TO WS-NEW-BALANCE
+                   ADD TRAN-AMOUNT TO WS-CASHADV-TOTAL
+                   ADD 1 TO WS-CASHADV-COUNT
+                   MOVE TRAN-AMOUNT TO WS-LOG-AMOUNT
+                   SET WS-CASHADV-FEE-APPLIED TO TRUE
+
+                   COMPUTE WS-AVAILABLE-CREDIT =
+                           SQL-CREDIT-LIMIT - WS-NEW-BALANCE
+
+                   IF WS-AVAILABLE-CREDIT < ZERO
+                       IF (ZERO - WS-AVAILABLE-CREDIT) NOT >
+                          WS-OVERLIMIT-TOLERANCE
+                           DISPLAY 'WARNING: Cash advance exceeds '
+                                   'limit - within tolerance, fee '
+                                   'applied'
+                           DISPLAY '  Account: ' TRAN-ACCOUNT-NUMBER
+                           DISPLAY '  Amount: ' TRAN-AMOUNT
+                           ADD WS-OVERLIMIT-FEE-AMT TO WS-NEW-BALANCE
+                           SET WS-OVERLIMIT-FEE-APPLIED TO TRUE
+                       ELSE
+                           DISPLAY 'ERROR: Cash advance exceeds '
+                                   'credit limit'
+                           DISPLAY '  Account: ' TRAN-ACCOUNT-NUMBER
+                           DISPLAY '  Amount: ' TRAN-AMOUNT
+                           MOVE 100 TO SQLCODE
+                           MOVE '0003' TO WS-REJECT-CODE
+                           MOVE 'OVER CREDIT LIMIT' TO WS-REJECT-DESC
+                       END-IF
+                   END-IF
+
+               WHEN TRAN-REFUND
+                   SUBTRACT TRAN-AMOUNT FROM WS-NEW-BALANCE
+                   ADD TRAN-AMOUNT TO WS-REFUND-TOTAL
+                   ADD 1 TO WS-REFUND-COUNT
+                   MOVE TRAN-AMOUNT TO WS-LOG-AMOUNT
+
                    IF WS-NEW-BALANCE < ZERO
                        MOVE ZERO TO WS-NEW-BALANCE
                    END-IF
-               
+
                WHEN OTHER
                    DISPLAY 'ERROR: Invalid transaction type'
                    DISPLAY '  Type: ' TRAN-TYPE
                    MOVE 100 TO SQLCODE
+                   MOVE '0004' TO WS-REJECT-CODE
+                   MOVE 'INVALID TRANSACTION TYPE' TO WS-REJECT-DESC
            END-EVALUATE.
        
       *----------------------------------------------------------------*
@@ -347,28 +1087,47 @@
                PERFORM 9100-HANDLE-DB2-ERROR
            END-IF.
        
+      *----------------------------------------------------------------*
+      * WRITE REJECTED TRANSACTION TO THE REJECT/SUSPENSE FILE         *
+      * SO OPS CAN CORRECT AND RESUBMIT IT INTO THE SAME-DAY CYCLE     *
+      *----------------------------------------------------------------*
+       2500-WRITE-REJECT-RECORD.
+           MOVE TRANSACTION-RECORD TO REJ-TRANSACTION-DATA
+           MOVE WS-REJECT-CODE TO REJ-REASON-CODE
+           MOVE WS-REJECT-DESC TO REJ-REASON-DESC
+           WRITE REJECT-RECORD.
+
       *----------------------------------------------------------------*
       * LOG TRANSACTION TO DB2                                         *
       *----------------------------------------------------------------*
        2400-LOG-TRANSACTION.
            MOVE TRAN-ACCOUNT-NUMBER TO SQL-TRAN-ACCOUNT
+           MOVE TRAN-CARD-NUMBER TO SQL-TRAN-CARD-NUMBER
            MOVE TRAN-TYPE TO SQL-TRAN-TYPE
-           MOVE TRAN-AMOUNT TO SQL-TRAN-AMOUNT
+           MOVE WS-LOG-AMOUNT TO SQL-TRAN-AMOUNT
+           MOVE TRAN-MERCHANT-ID TO SQL-TRAN-MERCHANT
+           MOVE TRAN-DATE TO SQL-TRAN-ORIG-DATE
            MOVE WS-NEW-BALANCE TO SQL-BALANCE-AFTER
            MOVE WS-BATCH-ID TO SQL-PROCESSED-BY
-           
+
            EXEC SQL
                INSERT INTO TRANSACTION_LOG
                    (ACCOUNT_NUMBER,
+                    CARD_NUMBER,
                     TRANSACTION_TYPE,
                     AMOUNT,
+                    MERCHANT_ID,
+                    ORIGINAL_TRAN_DATE,
                     TRANSACTION_DATE,
                     BALANCE_AFTER,
                     PROCESSED_BY)
                VALUES
                    (:SQL-TRAN-ACCOUNT,
+                    :SQL-TRAN-CARD-NUMBER,
                     :SQL-TRAN-TYPE,
                     :SQL-TRAN-AMOUNT,
+                    :SQL-TRAN-MERCHANT,
+                    :SQL-TRAN-ORIG-DATE,
                     CURRENT TIMESTAMP,
                     :SQL-BALANCE-AFTER,
                     :SQL-PROCESSED-BY)
@@ -379,17 +1138,173 @@
            ELSE
                DISPLAY 'WARNING: Transaction log insert failed'
                PERFORM 9100-HANDLE-DB2-ERROR
+           END-IF
+
+           IF WS-OVERLIMIT-FEE-APPLIED
+               PERFORM 2450-LOG-OVERLIMIT-FEE
+           END-IF
+
+           IF WS-FOREIGN-FEE-APPLIED
+               PERFORM 2460-LOG-FOREIGN-FEE
+           END-IF
+
+           IF WS-CASHADV-FEE-APPLIED
+               PERFORM 2470-LOG-CASHADV-FEE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * LOG THE OVERLIMIT FEE AS ITS OWN TRANSACTION_LOG ENTRY SO IT   *
+      * IS VISIBLE IN ACCOUNT HISTORY SEPARATELY FROM THE PURCHASE     *
+      *----------------------------------------------------------------*
+       2450-LOG-OVERLIMIT-FEE.
+           MOVE TRAN-ACCOUNT-NUMBER TO SQL-TRAN-ACCOUNT
+           MOVE TRAN-CARD-NUMBER TO SQL-TRAN-CARD-NUMBER
+           MOVE 'OVLMTFEE' TO SQL-TRAN-TYPE
+           MOVE WS-OVERLIMIT-FEE-AMT TO SQL-TRAN-AMOUNT
+           MOVE TRAN-MERCHANT-ID TO SQL-TRAN-MERCHANT
+           MOVE TRAN-DATE TO SQL-TRAN-ORIG-DATE
+           MOVE WS-NEW-BALANCE TO SQL-BALANCE-AFTER
+           MOVE WS-BATCH-ID TO SQL-PROCESSED-BY
+
+           EXEC SQL
+               INSERT INTO TRANSACTION_LOG
+                   (ACCOUNT_NUMBER,
+                    CARD_NUMBER,
+                    TRANSACTION_TYPE,
+                    AMOUNT,
+                    MERCHANT_ID,
+                    ORIGINAL_TRAN_DATE,
+                    TRANSACTION_DATE,
+                    BALANCE_AFTER,
+                    PROCESSED_BY)
+               VALUES
+                   (:SQL-TRAN-ACCOUNT,
+                    :SQL-TRAN-CARD-NUMBER,
+                    :SQL-TRAN-TYPE,
+                    :SQL-TRAN-AMOUNT,
+                    :SQL-TRAN-MERCHANT,
+                    :SQL-TRAN-ORIG-DATE,
+                    CURRENT TIMESTAMP,
+                    :SQL-BALANCE-AFTER,
+                    :SQL-PROCESSED-BY)
+           END-EXEC
+
+           IF SQLCODE = 0
+               EXEC SQL COMMIT WORK END-EXEC
+           ELSE
+               DISPLAY 'WARNING: Overlimit fee log insert failed'
+               PERFORM 9100-HANDLE-DB2-ERROR
            END-IF.
        
+      *----------------------------------------------------------------*
+      * LOG THE FOREIGN TRANSACTION FEE AS ITS OWN TRANSACTION_LOG     *
+      * ENTRY SO IT IS VISIBLE IN ACCOUNT HISTORY SEPARATELY FROM THE  *
+      * CONVERTED PURCHASE AMOUNT                                      *
+      *----------------------------------------------------------------*
+       2460-LOG-FOREIGN-FEE.
+           MOVE TRAN-ACCOUNT-NUMBER TO SQL-TRAN-ACCOUNT
+           MOVE TRAN-CARD-NUMBER TO SQL-TRAN-CARD-NUMBER
+           MOVE 'FORFEE' TO SQL-TRAN-TYPE
+           MOVE WS-FOREIGN-FEE-AMOUNT TO SQL-TRAN-AMOUNT
+           MOVE TRAN-MERCHANT-ID TO SQL-TRAN-MERCHANT
+           MOVE TRAN-DATE TO SQL-TRAN-ORIG-DATE
+           MOVE WS-NEW-BALANCE TO SQL-BALANCE-AFTER
+           MOVE WS-BATCH-ID TO SQL-PROCESSED-BY
+
+           EXEC SQL
+               INSERT INTO TRANSACTION_LOG
+                   (ACCOUNT_NUMBER,
+                    CARD_NUMBER,
+                    TRANSACTION_TYPE,
+                    AMOUNT,
+                    MERCHANT_ID,
+                    ORIGINAL_TRAN_DATE,
+                    TRANSACTION_DATE,
+                    BALANCE_AFTER,
+                    PROCESSED_BY)
+               VALUES
+                   (:SQL-TRAN-ACCOUNT,
+                    :SQL-TRAN-CARD-NUMBER,
+                    :SQL-TRAN-TYPE,
+                    :SQL-TRAN-AMOUNT,
+                    :SQL-TRAN-MERCHANT,
+                    :SQL-TRAN-ORIG-DATE,
+                    CURRENT TIMESTAMP,
+                    :SQL-BALANCE-AFTER,
+                    :SQL-PROCESSED-BY)
+           END-EXEC
+
+           IF SQLCODE = 0
+               EXEC SQL COMMIT WORK END-EXEC
+           ELSE
+               DISPLAY 'WARNING: Foreign fee log insert failed'
+               PERFORM 9100-HANDLE-DB2-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * LOG THE CASH ADVANCE FEE AS ITS OWN TRANSACTION_LOG ENTRY SO   *
+      * IT IS VISIBLE IN ACCOUNT HISTORY SEPARATELY FROM THE ADVANCE   *
+      *----------------------------------------------------------------*
+       2470-LOG-CASHADV-FEE.
+           MOVE TRAN-ACCOUNT-NUMBER TO SQL-TRAN-ACCOUNT
+           MOVE TRAN-CARD-NUMBER TO SQL-TRAN-CARD-NUMBER
+           MOVE 'CASHFEE' TO SQL-TRAN-TYPE
+           MOVE WS-CASHADV-FEE-AMOUNT TO SQL-TRAN-AMOUNT
+           MOVE TRAN-MERCHANT-ID TO SQL-TRAN-MERCHANT
+           MOVE TRAN-DATE TO SQL-TRAN-ORIG-DATE
+           MOVE WS-NEW-BALANCE TO SQL-BALANCE-AFTER
+           MOVE WS-BATCH-ID TO SQL-PROCESSED-BY
+
+           EXEC SQL
+               INSERT INTO TRANSACTION_LOG
+                   (ACCOUNT_NUMBER,
+                    CARD_NUMBER,
+                    TRANSACTION_TYPE,
+                    AMOUNT,
+                    MERCHANT_ID,
+                    ORIGINAL_TRAN_DATE,
+                    TRANSACTION_DATE,
+                    BALANCE_AFTER,
+                    PROCESSED_BY)
+               VALUES
+                   (:SQL-TRAN-ACCOUNT,
+                    :SQL-TRAN-CARD-NUMBER,
+                    :SQL-TRAN-TYPE,
+                    :SQL-TRAN-AMOUNT,
+                    :SQL-TRAN-MERCHANT,
+                    :SQL-TRAN-ORIG-DATE,
+                    CURRENT TIMESTAMP,
+                    :SQL-BALANCE-AFTER,
+                    :SQL-PROCESSED-BY)
+           END-EXEC
+
+           IF SQLCODE = 0
+               EXEC SQL COMMIT WORK END-EXEC
+           ELSE
+               DISPLAY 'WARNING: Cash advance fee log insert failed'
+               PERFORM 9100-HANDLE-DB2-ERROR
+           END-IF.
+
       *================================================================*
       * FINALIZATION                                                   *
       *================================================================*
        3000-FINALIZE.
            PERFORM 7100-WRITE-SUMMARY
-           
+           PERFORM 7200-WRITE-CONTROL-TOTALS
+
+           MOVE WS-BATCH-ID TO CHKP-BATCH-ID
+           MOVE WS-TRANS-READ TO CHKP-LAST-SEQUENCE
+           SET CHKP-COMPLETE TO TRUE
+           MOVE FUNCTION CURRENT-DATE TO CHKP-TIMESTAMP
+           PERFORM 1155-STAMP-CHECKPOINT-COUNTERS
+           WRITE CHECKPOINT-RECORD
+
            CLOSE TRANS-FILE
            CLOSE REPORT-FILE
-           
+           CLOSE REJECT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE CTL-OUT-FILE
+
            DISPLAY '=============================================='
            DISPLAY 'BATCH PROCESSING COMPLETE'
            DISPLAY '  Transactions Read:      ' WS-TRANS-READ
@@ -397,6 +1312,9 @@
            DISPLAY '  Transactions Rejected:  ' WS-TRANS-REJECTED
            DISPLAY '  Total Purchases:        ' WS-PURCHASE-COUNT
            DISPLAY '  Total Payments:         ' WS-PAYMENT-COUNT
+           DISPLAY '  Total Finance Charges:  ' WS-FINCHRG-COUNT
+           DISPLAY '  Total Cash Advances:    ' WS-CASHADV-COUNT
+           DISPLAY '  Total Refunds:          ' WS-REFUND-COUNT
            DISPLAY '=============================================='.
        
       *================================================================*
@@ -439,12 +1357,46 @@
            MOVE WS-PAYMENT-COUNT TO SUM-PYMT-COUNT
            MOVE WS-PAYMENT-TOTAL TO SUM-PYMT-AMOUNT
            WRITE REPORT-LINE FROM SUM-PAYMENTS AFTER 1
-           
+
+           MOVE WS-FINCHRG-COUNT TO SUM-FINCHRG-COUNT
+           MOVE WS-FINCHRG-TOTAL TO SUM-FINCHRG-AMOUNT
+           WRITE REPORT-LINE FROM SUM-FINCHRG AFTER 1
+
+           MOVE WS-CASHADV-COUNT TO SUM-CASHADV-COUNT
+           MOVE WS-CASHADV-TOTAL TO SUM-CASHADV-AMOUNT
+           WRITE REPORT-LINE FROM SUM-CASHADV AFTER 1
+
+           MOVE WS-REFUND-COUNT TO SUM-REFUND-COUNT
+           MOVE WS-REFUND-TOTAL TO SUM-REFUND-AMOUNT
+           WRITE REPORT-LINE FROM SUM-REFUNDS AFTER 1
+
            MOVE WS-TRANS-REJECTED TO SUM-REJ-COUNT
            WRITE REPORT-LINE FROM SUM-REJECTED AFTER 1
            
            WRITE REPORT-LINE FROM HDR-LINE-3 AFTER 1.
-       
+
+      *----------------------------------------------------------------*
+      * WRITE MACHINE-READABLE CONTROL-TOTAL TRAILER RECORD            *
+      *----------------------------------------------------------------*
+       7200-WRITE-CONTROL-TOTALS.
+           MOVE WS-BATCH-ID TO CTOT-BATCH-ID
+           MOVE WS-RUN-DATE TO CTOT-RUN-DATE
+           MOVE WS-TRANS-READ TO CTOT-TRANS-READ
+           MOVE WS-TRANS-PROCESSED TO CTOT-TRANS-PROCESSED
+           MOVE WS-TRANS-REJECTED TO CTOT-TRANS-REJECTED
+           MOVE WS-PURCHASE-COUNT TO CTOT-PURCHASE-COUNT
+           MOVE WS-PURCHASE-TOTAL TO CTOT-PURCHASE-TOTAL
+           MOVE WS-PAYMENT-COUNT TO CTOT-PAYMENT-COUNT
+           MOVE WS-PAYMENT-TOTAL TO CTOT-PAYMENT-TOTAL
+           MOVE WS-FINCHRG-COUNT TO CTOT-FINCHRG-COUNT
+           MOVE WS-FINCHRG-TOTAL TO CTOT-FINCHRG-TOTAL
+           MOVE WS-CASHADV-COUNT TO CTOT-CASHADV-COUNT
+           MOVE WS-CASHADV-TOTAL TO CTOT-CASHADV-TOTAL
+           MOVE WS-REFUND-COUNT TO CTOT-REFUND-COUNT
+           MOVE WS-REFUND-TOTAL TO CTOT-REFUND-TOTAL
+
+           WRITE CONTROL-TOTAL-RECORD.
+
       *----------------------------------------------------------------*
       * WRITE REPORT HEADERS                                           *
       *----------------------------------------------------------------*
