@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCARDCRD.
+       AUTHOR. CAPSTONE PROJECT.
+      ******************************************************************
+      * PROGRAM: CCARDCRD - CARD ACTIVITY REPORT                       *
+      * PURPOSE: REQ010 ADDED CARD_NUMBER TO TRANSACTION_LOG SO A      *
+      *          PRIMARY CARDHOLDER AND AN AUTHORIZED USER SHARING ONE *
+      *          ACCOUNT CAN BE TOLD APART, BUT NOTHING EVER REPORTED  *
+      *          ON IT. THIS PROGRAM READS CREDIT_CARD AND, FOR EACH   *
+      *          CARD, TOTALS THE TRANSACTION_LOG ROWS POSTED AGAINST  *
+      *          IT FOR THE RUN'S BATCH ID, PRINTING A PER-CARD        *
+      *          ACTIVITY LISTING.                                     *
+      *                                                                *
+      * INPUT:   RUN CONTROL CARD (BATCH ID / PROCESS DATE)            *
+      * OUTPUT:  CARD ACTIVITY REPORT                                  *
+      * DATABASE: DB2 CREDIT_CARD / TRANSACTION_LOG TABLES              *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO CTLCARD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT CARD-REPORT-FILE ASSIGN TO CRDRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CTLCARD.
+
+       FD  CARD-REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CARD-REPORT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * SQL COMMUNICATION AREA                                         *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *----------------------------------------------------------------*
+      * SQL HOST VARIABLES                                             *
+      *----------------------------------------------------------------*
+       COPY CARDREC.
+
+       01  SQL-CARD-ACTIVITY.
+           05  SQL-CARD-TRAN-COUNT      PIC S9(9) COMP.
+           05  SQL-CARD-TRAN-TOTAL      PIC S9(9)V99 COMP-3.
+
+      *----------------------------------------------------------------*
+      * FILE STATUS AND FLAGS                                          *
+      *----------------------------------------------------------------*
+       01  WS-FILE-STATUS.
+           05  WS-CTL-STATUS            PIC XX.
+           05  WS-RPT-STATUS            PIC XX.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG              PIC X VALUE 'N'.
+               88  END-OF-CARDS                 VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * WORKING STORAGE VARIABLES                                      *
+      *----------------------------------------------------------------*
+       01  WS-WORK-FIELDS.
+           05  WS-BATCH-ID              PIC X(10) VALUE 'BATCH001'.
+           05  WS-RUN-DATE              PIC X(10).
+
+       01  WS-COUNTERS.
+           05  WS-CARDS-SCANNED         PIC 9(7) VALUE ZERO.
+           05  WS-CARDS-WITH-ACTIVITY   PIC 9(7) VALUE ZERO.
+           05  WS-TOTAL-TRAN-COUNT      PIC 9(9) VALUE ZERO.
+           05  WS-TOTAL-TRAN-AMOUNT     PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * REPORT LINES                                                   *
+      *----------------------------------------------------------------*
+       01  HDR-LINE-1.
+           05  FILLER                   PIC X(30) VALUE
+               'CARD ACTIVITY REPORT'.
+           05  FILLER                   PIC X(102) VALUE SPACES.
+
+       01  HDR-LINE-2.
+           05  FILLER                   PIC X(11) VALUE 'BATCH ID: '.
+           05  HDR-BATCH-ID             PIC X(10).
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(11) VALUE 'RUN DATE: '.
+           05  HDR-RUN-DATE             PIC X(10).
+           05  FILLER                   PIC X(80) VALUE SPACES.
+
+       01  HDR-LINE-3.
+           05  FILLER                   PIC X(132) VALUE ALL '='.
+
+       01  HDR-DETAIL.
+           05  FILLER                   PIC X(18) VALUE 'CARD NUMBER'.
+           05  FILLER                   PIC X(10) VALUE 'ACCOUNT '.
+           05  FILLER                   PIC X(8)  VALUE 'ACTIVE'.
+           05  FILLER                   PIC X(8)  VALUE 'COUNT'.
+           05  FILLER                   PIC X(16) VALUE 'TOTAL AMOUNT'.
+           05  FILLER                   PIC X(72) VALUE SPACES.
+
+       01  DTL-LINE.
+           05  DTL-CARD-NUMBER          PIC X(16).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  DTL-ACCOUNT              PIC 9(6).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  DTL-ACTIVE-FLAG          PIC X(1).
+           05  FILLER                   PIC X(7)  VALUE SPACES.
+           05  DTL-TRAN-COUNT           PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  DTL-TRAN-TOTAL           PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(56) VALUE SPACES.
+
+       01  SUM-CARD-HEADER.
+           05  FILLER                   PIC X(35) VALUE
+               'CARD ACTIVITY SUMMARY:'.
+           05  FILLER                   PIC X(97) VALUE SPACES.
+
+       01  SUM-CARD-COUNT-LINE.
+           05  FILLER                   PIC X(24) VALUE SPACES.
+           05  SUM-COUNT-LABEL          PIC X(30).
+           05  SUM-COUNT-VALUE          PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(69) VALUE SPACES.
+
+       01  SUM-CARD-AMOUNT-LINE.
+           05  FILLER                   PIC X(24) VALUE SPACES.
+           05  SUM-AMOUNT-LABEL         PIC X(30).
+           05  SUM-AMOUNT-VALUE         PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(63) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * MAIN PROCESSING LOGIC                                          *
+      *================================================================*
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CARDS UNTIL END-OF-CARDS
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+      *================================================================*
+      * INITIALIZATION                                                 *
+      *================================================================*
+       1000-INITIALIZE.
+           OPEN OUTPUT CARD-REPORT-FILE
+
+           PERFORM 1010-READ-CONTROL-CARD
+
+           WRITE CARD-REPORT-LINE FROM HDR-LINE-1
+           MOVE WS-BATCH-ID TO HDR-BATCH-ID
+           MOVE WS-RUN-DATE TO HDR-RUN-DATE
+           WRITE CARD-REPORT-LINE FROM HDR-LINE-2 AFTER 1
+           WRITE CARD-REPORT-LINE FROM HDR-LINE-3 AFTER 1
+           WRITE CARD-REPORT-LINE FROM HDR-DETAIL AFTER 1
+
+           DISPLAY '=============================================='
+           DISPLAY 'CARD ACTIVITY REPORT STARTING'
+           DISPLAY 'BATCH ID: ' WS-BATCH-ID
+           DISPLAY '=============================================='
+
+           EXEC SQL
+               DECLARE CARD-CURSOR CURSOR FOR
+               SELECT CARD_NUMBER,
+                      LINKED_ACCOUNT,
+                      ACTIVE_FLAG
+               FROM CREDIT_CARD
+               ORDER BY CARD_NUMBER
+           END-EXEC
+
+           EXEC SQL
+               OPEN CARD-CURSOR
+           END-EXEC
+
+           PERFORM 1100-FETCH-CARD.
+
+       1010-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS = '00'
+               READ CONTROL-FILE
+                   NOT AT END
+                       IF CTL-BATCH-ID NOT = SPACES
+                           MOVE CTL-BATCH-ID TO WS-BATCH-ID
+                       END-IF
+                       IF CTL-PROCESS-DATE NOT = SPACES
+                           MOVE CTL-PROCESS-DATE TO WS-RUN-DATE
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+           IF WS-RUN-DATE = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           END-IF.
+
+       1100-FETCH-CARD.
+           EXEC SQL
+               FETCH CARD-CURSOR
+               INTO :SQL-CARD-NUMBER,
+                    :SQL-CARD-LINKED-ACCOUNT,
+                    :SQL-CARD-ACTIVE-FLAG
+           END-EXEC
+           IF SQLCODE = 0
+               MOVE 'N' TO WS-EOF-FLAG
+               ADD 1 TO WS-CARDS-SCANNED
+           ELSE
+               MOVE 'Y' TO WS-EOF-FLAG
+           END-IF.
+
+      *================================================================*
+      * TOTAL AND PRINT ONE CARD'S ACTIVITY FOR THIS BATCH             *
+      *================================================================*
+       2000-PROCESS-CARDS.
+           EXEC SQL
+               SELECT COUNT(*), COALESCE(SUM(AMOUNT), 0)
+               INTO   :SQL-CARD-TRAN-COUNT, :SQL-CARD-TRAN-TOTAL
+               FROM   TRANSACTION_LOG
+               WHERE  CARD_NUMBER = :SQL-CARD-NUMBER
+                 AND  PROCESSED_BY = :WS-BATCH-ID
+           END-EXEC
+
+           MOVE SQL-CARD-NUMBER TO DTL-CARD-NUMBER
+           MOVE SQL-CARD-LINKED-ACCOUNT TO DTL-ACCOUNT
+           MOVE SQL-CARD-ACTIVE-FLAG TO DTL-ACTIVE-FLAG
+           MOVE SQL-CARD-TRAN-COUNT TO DTL-TRAN-COUNT
+           MOVE SQL-CARD-TRAN-TOTAL TO DTL-TRAN-TOTAL
+
+           IF SQL-CARD-TRAN-COUNT > 0
+               ADD 1 TO WS-CARDS-WITH-ACTIVITY
+               ADD SQL-CARD-TRAN-COUNT TO WS-TOTAL-TRAN-COUNT
+               ADD SQL-CARD-TRAN-TOTAL TO WS-TOTAL-TRAN-AMOUNT
+           END-IF
+
+           WRITE CARD-REPORT-LINE FROM DTL-LINE
+
+           PERFORM 1100-FETCH-CARD.
+
+      *================================================================*
+      * FINALIZATION                                                   *
+      *================================================================*
+       3000-FINALIZE.
+           EXEC SQL
+               CLOSE CARD-CURSOR
+           END-EXEC
+
+           WRITE CARD-REPORT-LINE FROM HDR-LINE-3 AFTER 2
+           WRITE CARD-REPORT-LINE FROM SUM-CARD-HEADER AFTER 1
+
+           MOVE 'Cards Scanned:' TO SUM-COUNT-LABEL
+           MOVE WS-CARDS-SCANNED TO SUM-COUNT-VALUE
+           WRITE CARD-REPORT-LINE FROM SUM-CARD-COUNT-LINE AFTER 1
+
+           MOVE 'Cards With Activity:' TO SUM-COUNT-LABEL
+           MOVE WS-CARDS-WITH-ACTIVITY TO SUM-COUNT-VALUE
+           WRITE CARD-REPORT-LINE FROM SUM-CARD-COUNT-LINE AFTER 1
+
+           MOVE 'Total Transactions:' TO SUM-COUNT-LABEL
+           MOVE WS-TOTAL-TRAN-COUNT TO SUM-COUNT-VALUE
+           WRITE CARD-REPORT-LINE FROM SUM-CARD-COUNT-LINE AFTER 1
+
+           MOVE 'Total Amount:' TO SUM-AMOUNT-LABEL
+           MOVE WS-TOTAL-TRAN-AMOUNT TO SUM-AMOUNT-VALUE
+           WRITE CARD-REPORT-LINE FROM SUM-CARD-AMOUNT-LINE AFTER 1
+
+           CLOSE CARD-REPORT-FILE
+
+           DISPLAY '=============================================='
+           DISPLAY 'CARD ACTIVITY REPORT COMPLETE'
+           DISPLAY '  Cards Scanned:       ' WS-CARDS-SCANNED
+           DISPLAY '  Cards With Activity: ' WS-CARDS-WITH-ACTIVITY
+           DISPLAY '=============================================='.
