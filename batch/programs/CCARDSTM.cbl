@@ -0,0 +1,415 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCARDSTM.
+       AUTHOR. CAPSTONE PROJECT.
+      ******************************************************************
+      * PROGRAM: CCARDSTM - CARDHOLDER STATEMENT GENERATOR             *
+      * PURPOSE: PRODUCE A PER-ACCOUNT CARDHOLDER STATEMENT FOR A      *
+      *          BILLING CYCLE FROM CREDIT_ACCOUNT AND THE             *
+      *          TRANSACTION_LOG ENTRIES CCARDPROC POSTED FOR THAT     *
+      *          CYCLE'S BATCH ID.                                     *
+      *          - OPENING BALANCE                                     *
+      *          - PURCHASES / PAYMENTS FOR THE CYCLE                  *
+      *          - CLOSING BALANCE                                     *
+      *          - MINIMUM PAYMENT DUE                                 *
+      *                                                                *
+      * INPUT:   RUN CONTROL CARD (CYCLE BATCH ID / PROCESS DATE)      *
+      * OUTPUT:  CARDHOLDER STATEMENT REPORT                           *
+      * DATABASE: DB2 CREDIT_ACCOUNT, TRANSACTION_LOG TABLES           *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO CTLCARD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT STATEMENT-FILE ASSIGN TO STMTOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-STMT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CTLCARD.
+
+       FD  STATEMENT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  STATEMENT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * SQL COMMUNICATION AREA                                         *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *----------------------------------------------------------------*
+      * SQL HOST VARIABLES                                             *
+      *----------------------------------------------------------------*
+       01  SQL-ACCOUNT-DATA.
+           05  SQL-ACCOUNT-NUMBER       PIC X(6).
+           05  SQL-CUSTOMER-NAME        PIC X(50).
+           05  SQL-CURRENT-BALANCE      PIC S9(8)V99 COMP-3.
+           05  SQL-CREDIT-LIMIT         PIC S9(8)V99 COMP-3.
+           05  SQL-ACCOUNT-STATUS       PIC X(1).
+
+       01  SQL-CYCLE-TOTALS.
+           05  SQL-CYCLE-PURCHASES      PIC S9(8)V99 COMP-3.
+           05  SQL-CYCLE-PAYMENTS       PIC S9(8)V99 COMP-3.
+           05  SQL-CYCLE-FINCHRG        PIC S9(8)V99 COMP-3.
+           05  SQL-CYCLE-CASHADV        PIC S9(8)V99 COMP-3.
+           05  SQL-CYCLE-REFUNDS        PIC S9(8)V99 COMP-3.
+           05  SQL-CYCLE-OVLMTFEE       PIC S9(8)V99 COMP-3.
+           05  SQL-CYCLE-FORFEE         PIC S9(8)V99 COMP-3.
+           05  SQL-CYCLE-CASHFEE        PIC S9(8)V99 COMP-3.
+
+      *----------------------------------------------------------------*
+      * FILE STATUS AND FLAGS                                          *
+      *----------------------------------------------------------------*
+       01  WS-FILE-STATUS.
+           05  WS-CTL-STATUS            PIC XX.
+           05  WS-STMT-STATUS           PIC XX.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG              PIC X VALUE 'N'.
+               88  END-OF-ACCOUNTS              VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * WORKING STORAGE VARIABLES                                      *
+      *----------------------------------------------------------------*
+       01  WS-WORK-FIELDS.
+           05  WS-CYCLE-ID              PIC X(10) VALUE 'BATCH001'.
+           05  WS-RUN-DATE              PIC X(10).
+           05  WS-OPENING-BALANCE       PIC S9(8)V99 COMP-3.
+           05  WS-CLOSING-BALANCE       PIC S9(8)V99 COMP-3.
+           05  WS-MINIMUM-DUE           PIC S9(8)V99 COMP-3.
+           05  WS-MIN-DUE-PCT           PIC S9(8)V99 COMP-3.
+           05  WS-STATEMENT-COUNT       PIC 9(7) VALUE ZERO.
+
+       01  WS-CONSTANTS.
+           05  WS-MIN-DUE-PERCENT       PIC V999 VALUE .020.
+           05  WS-MIN-DUE-FLOOR         PIC 9(4)V99 VALUE 25.00.
+
+      *----------------------------------------------------------------*
+      * REPORT LINES                                                   *
+      *----------------------------------------------------------------*
+       01  HDR-LINE-1.
+           05  FILLER                   PIC X(30) VALUE
+               'CARDHOLDER STATEMENT'.
+           05  FILLER                   PIC X(20) VALUE
+               ' GENERATION REPORT'.
+           05  FILLER                   PIC X(82) VALUE SPACES.
+
+       01  HDR-LINE-2.
+           05  FILLER                   PIC X(11) VALUE 'CYCLE ID: '.
+           05  HDR-CYCLE-ID             PIC X(10).
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(11) VALUE 'RUN DATE: '.
+           05  HDR-RUN-DATE             PIC X(10).
+           05  FILLER                   PIC X(80) VALUE SPACES.
+
+       01  HDR-LINE-3.
+           05  FILLER                   PIC X(132) VALUE ALL '='.
+
+       01  STMT-BLANK-LINE               PIC X(132) VALUE SPACES.
+
+       01  STMT-ACCOUNT-LINE.
+           05  FILLER                   PIC X(9)  VALUE 'ACCOUNT: '.
+           05  STMT-ACCOUNT-NO          PIC 9(6).
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  STMT-CUST-NAME           PIC X(50).
+           05  FILLER                   PIC X(64) VALUE SPACES.
+
+       01  STMT-DETAIL-LINE.
+           05  FILLER                   PIC X(24) VALUE SPACES.
+           05  STMT-DETAIL-LABEL        PIC X(24).
+           05  STMT-DETAIL-AMOUNT       PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(69) VALUE SPACES.
+
+       01  SUM-TOTAL-STATEMENTS.
+           05  FILLER                   PIC X(35) VALUE
+               '  Total Statements Generated:'.
+           05  SUM-STMT-COUNT           PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(91) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * MAIN PROCESSING LOGIC                                          *
+      *================================================================*
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS UNTIL END-OF-ACCOUNTS
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+      *================================================================*
+      * INITIALIZATION                                                 *
+      *================================================================*
+       1000-INITIALIZE.
+           OPEN OUTPUT STATEMENT-FILE
+
+           PERFORM 1010-READ-CONTROL-CARD
+
+           WRITE STATEMENT-LINE FROM HDR-LINE-1
+           MOVE WS-CYCLE-ID TO HDR-CYCLE-ID
+           MOVE WS-RUN-DATE TO HDR-RUN-DATE
+           WRITE STATEMENT-LINE FROM HDR-LINE-2 AFTER 1
+           WRITE STATEMENT-LINE FROM HDR-LINE-3 AFTER 1
+
+           EXEC SQL
+               DECLARE STMT-CURSOR CURSOR FOR
+               SELECT ACCOUNT_NUMBER,
+                      CUSTOMER_NAME,
+                      CURRENT_BALANCE,
+                      CREDIT_LIMIT,
+                      ACCOUNT_STATUS
+               FROM CREDIT_ACCOUNT
+               ORDER BY ACCOUNT_NUMBER
+           END-EXEC
+
+           EXEC SQL
+               OPEN STMT-CURSOR
+           END-EXEC
+
+           PERFORM 1100-FETCH-ACCOUNT.
+
+       1010-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS = '00'
+               READ CONTROL-FILE
+                   NOT AT END
+                       IF CTL-BATCH-ID NOT = SPACES
+                           MOVE CTL-BATCH-ID TO WS-CYCLE-ID
+                       END-IF
+                       IF CTL-PROCESS-DATE NOT = SPACES
+                           MOVE CTL-PROCESS-DATE TO WS-RUN-DATE
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+           IF WS-RUN-DATE = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           END-IF.
+
+       1100-FETCH-ACCOUNT.
+           EXEC SQL
+               FETCH STMT-CURSOR
+               INTO :SQL-ACCOUNT-NUMBER,
+                    :SQL-CUSTOMER-NAME,
+                    :SQL-CURRENT-BALANCE,
+                    :SQL-CREDIT-LIMIT,
+                    :SQL-ACCOUNT-STATUS
+           END-EXEC
+           IF SQLCODE = 0
+               MOVE 'N' TO WS-EOF-FLAG
+           ELSE
+               MOVE 'Y' TO WS-EOF-FLAG
+           END-IF.
+
+      *================================================================*
+      * PROCESS EACH ACCOUNT INTO A STATEMENT                          *
+      *================================================================*
+       2000-PROCESS-ACCOUNTS.
+           PERFORM 2100-GET-CYCLE-ACTIVITY
+           PERFORM 2200-CALCULATE-STATEMENT
+           PERFORM 2300-WRITE-STATEMENT
+           ADD 1 TO WS-STATEMENT-COUNT
+           PERFORM 1100-FETCH-ACCOUNT.
+
+      *----------------------------------------------------------------*
+      * TOTAL THIS CYCLE'S ACTIVITY FOR THE ACCOUNT, BY TRANSACTION    *
+      * TYPE, ACROSS EVERY BALANCE-AFFECTING TYPE CCARDPROC CAN POST - *
+      * NOT JUST PURCHASES/PAYMENTS - SO THE OPENING BALANCE AND THE   *
+      * STATEMENT ITSELF REFLECT FINANCE CHARGES, CASH ADVANCES,       *
+      * REFUNDS, AND THE OVERLIMIT/FOREIGN/CASH-ADVANCE FEES TOO.      *
+      *----------------------------------------------------------------*
+       2100-GET-CYCLE-ACTIVITY.
+           MOVE ZERO TO SQL-CYCLE-PURCHASES
+           MOVE ZERO TO SQL-CYCLE-PAYMENTS
+           MOVE ZERO TO SQL-CYCLE-FINCHRG
+           MOVE ZERO TO SQL-CYCLE-CASHADV
+           MOVE ZERO TO SQL-CYCLE-REFUNDS
+           MOVE ZERO TO SQL-CYCLE-OVLMTFEE
+           MOVE ZERO TO SQL-CYCLE-FORFEE
+           MOVE ZERO TO SQL-CYCLE-CASHFEE
+
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT), 0)
+               INTO   :SQL-CYCLE-PURCHASES
+               FROM   TRANSACTION_LOG
+               WHERE  ACCOUNT_NUMBER = :SQL-ACCOUNT-NUMBER
+                 AND  PROCESSED_BY = :WS-CYCLE-ID
+                 AND  TRANSACTION_TYPE = 'PURCHASE'
+           END-EXEC
+
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT), 0)
+               INTO   :SQL-CYCLE-PAYMENTS
+               FROM   TRANSACTION_LOG
+               WHERE  ACCOUNT_NUMBER = :SQL-ACCOUNT-NUMBER
+                 AND  PROCESSED_BY = :WS-CYCLE-ID
+                 AND  TRANSACTION_TYPE = 'PAYMENT'
+           END-EXEC
+
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT), 0)
+               INTO   :SQL-CYCLE-FINCHRG
+               FROM   TRANSACTION_LOG
+               WHERE  ACCOUNT_NUMBER = :SQL-ACCOUNT-NUMBER
+                 AND  PROCESSED_BY = :WS-CYCLE-ID
+                 AND  TRANSACTION_TYPE = 'FINCHRG'
+           END-EXEC
+
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT), 0)
+               INTO   :SQL-CYCLE-CASHADV
+               FROM   TRANSACTION_LOG
+               WHERE  ACCOUNT_NUMBER = :SQL-ACCOUNT-NUMBER
+                 AND  PROCESSED_BY = :WS-CYCLE-ID
+                 AND  TRANSACTION_TYPE = 'CASHADV'
+           END-EXEC
+
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT), 0)
+               INTO   :SQL-CYCLE-REFUNDS
+               FROM   TRANSACTION_LOG
+               WHERE  ACCOUNT_NUMBER = :SQL-ACCOUNT-NUMBER
+                 AND  PROCESSED_BY = :WS-CYCLE-ID
+                 AND  TRANSACTION_TYPE = 'REFUND'
+           END-EXEC
+
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT), 0)
+               INTO   :SQL-CYCLE-OVLMTFEE
+               FROM   TRANSACTION_LOG
+               WHERE  ACCOUNT_NUMBER = :SQL-ACCOUNT-NUMBER
+                 AND  PROCESSED_BY = :WS-CYCLE-ID
+                 AND  TRANSACTION_TYPE = 'OVLMTFEE'
+           END-EXEC
+
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT), 0)
+               INTO   :SQL-CYCLE-FORFEE
+               FROM   TRANSACTION_LOG
+               WHERE  ACCOUNT_NUMBER = :SQL-ACCOUNT-NUMBER
+                 AND  PROCESSED_BY = :WS-CYCLE-ID
+                 AND  TRANSACTION_TYPE = 'FORFEE'
+           END-EXEC
+
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT), 0)
+               INTO   :SQL-CYCLE-CASHFEE
+               FROM   TRANSACTION_LOG
+               WHERE  ACCOUNT_NUMBER = :SQL-ACCOUNT-NUMBER
+                 AND  PROCESSED_BY = :WS-CYCLE-ID
+                 AND  TRANSACTION_TYPE = 'CASHFEE'
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      * OPENING + DEBITS - CREDITS = CLOSING (CLOSING IS THE CURRENT   *
+      * BALANCE). PURCHASES, FINANCE CHARGES, CASH ADVANCES, AND EVERY *
+      * FEE TYPE INCREASE THE BALANCE LIKE A PURCHASE; PAYMENTS AND    *
+      * REFUNDS DECREASE IT LIKE A PAYMENT.                            *
+      *----------------------------------------------------------------*
+       2200-CALCULATE-STATEMENT.
+           MOVE SQL-CURRENT-BALANCE TO WS-CLOSING-BALANCE
+           COMPUTE WS-OPENING-BALANCE =
+                   WS-CLOSING-BALANCE
+                   - SQL-CYCLE-PURCHASES - SQL-CYCLE-FINCHRG
+                   - SQL-CYCLE-CASHADV - SQL-CYCLE-OVLMTFEE
+                   - SQL-CYCLE-FORFEE - SQL-CYCLE-CASHFEE
+                   + SQL-CYCLE-PAYMENTS + SQL-CYCLE-REFUNDS
+
+           IF WS-CLOSING-BALANCE > ZERO
+               COMPUTE WS-MINIMUM-DUE ROUNDED =
+                       WS-CLOSING-BALANCE * WS-MIN-DUE-PERCENT
+               IF WS-MINIMUM-DUE < WS-MIN-DUE-FLOOR
+                   IF WS-CLOSING-BALANCE < WS-MIN-DUE-FLOOR
+                       MOVE WS-CLOSING-BALANCE TO WS-MINIMUM-DUE
+                   ELSE
+                       MOVE WS-MIN-DUE-FLOOR TO WS-MINIMUM-DUE
+                   END-IF
+               END-IF
+           ELSE
+               MOVE ZERO TO WS-MINIMUM-DUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * WRITE ONE STATEMENT BLOCK                                      *
+      *----------------------------------------------------------------*
+       2300-WRITE-STATEMENT.
+           MOVE SQL-ACCOUNT-NUMBER TO STMT-ACCOUNT-NO
+           MOVE SQL-CUSTOMER-NAME TO STMT-CUST-NAME
+           WRITE STATEMENT-LINE FROM STMT-ACCOUNT-LINE AFTER 2
+
+           MOVE 'Opening Balance:' TO STMT-DETAIL-LABEL
+           MOVE WS-OPENING-BALANCE TO STMT-DETAIL-AMOUNT
+           WRITE STATEMENT-LINE FROM STMT-DETAIL-LINE AFTER 1
+
+           MOVE 'Purchases This Cycle:' TO STMT-DETAIL-LABEL
+           MOVE SQL-CYCLE-PURCHASES TO STMT-DETAIL-AMOUNT
+           WRITE STATEMENT-LINE FROM STMT-DETAIL-LINE AFTER 1
+
+           MOVE 'Payments This Cycle:' TO STMT-DETAIL-LABEL
+           MOVE SQL-CYCLE-PAYMENTS TO STMT-DETAIL-AMOUNT
+           WRITE STATEMENT-LINE FROM STMT-DETAIL-LINE AFTER 1
+
+           MOVE 'Fin Charges This Cycle:' TO STMT-DETAIL-LABEL
+           MOVE SQL-CYCLE-FINCHRG TO STMT-DETAIL-AMOUNT
+           WRITE STATEMENT-LINE FROM STMT-DETAIL-LINE AFTER 1
+
+           MOVE 'Cash Adv This Cycle:' TO STMT-DETAIL-LABEL
+           MOVE SQL-CYCLE-CASHADV TO STMT-DETAIL-AMOUNT
+           WRITE STATEMENT-LINE FROM STMT-DETAIL-LINE AFTER 1
+
+           MOVE 'Refunds This Cycle:' TO STMT-DETAIL-LABEL
+           MOVE SQL-CYCLE-REFUNDS TO STMT-DETAIL-AMOUNT
+           WRITE STATEMENT-LINE FROM STMT-DETAIL-LINE AFTER 1
+
+           MOVE 'Ovlmt Fee This Cycle:' TO STMT-DETAIL-LABEL
+           MOVE SQL-CYCLE-OVLMTFEE TO STMT-DETAIL-AMOUNT
+           WRITE STATEMENT-LINE FROM STMT-DETAIL-LINE AFTER 1
+
+           MOVE 'Foreign Fee This Cycle:' TO STMT-DETAIL-LABEL
+           MOVE SQL-CYCLE-FORFEE TO STMT-DETAIL-AMOUNT
+           WRITE STATEMENT-LINE FROM STMT-DETAIL-LINE AFTER 1
+
+           MOVE 'CashAdv Fee This Cycle:' TO STMT-DETAIL-LABEL
+           MOVE SQL-CYCLE-CASHFEE TO STMT-DETAIL-AMOUNT
+           WRITE STATEMENT-LINE FROM STMT-DETAIL-LINE AFTER 1
+
+           MOVE 'Closing Balance:' TO STMT-DETAIL-LABEL
+           MOVE WS-CLOSING-BALANCE TO STMT-DETAIL-AMOUNT
+           WRITE STATEMENT-LINE FROM STMT-DETAIL-LINE AFTER 1
+
+           MOVE 'Minimum Payment Due:' TO STMT-DETAIL-LABEL
+           MOVE WS-MINIMUM-DUE TO STMT-DETAIL-AMOUNT
+           WRITE STATEMENT-LINE FROM STMT-DETAIL-LINE AFTER 1.
+
+      *================================================================*
+      * FINALIZATION                                                   *
+      *================================================================*
+       3000-FINALIZE.
+           EXEC SQL
+               CLOSE STMT-CURSOR
+           END-EXEC
+
+           WRITE STATEMENT-LINE FROM HDR-LINE-3 AFTER 2
+           MOVE WS-STATEMENT-COUNT TO SUM-STMT-COUNT
+           WRITE STATEMENT-LINE FROM SUM-TOTAL-STATEMENTS AFTER 1
+
+           CLOSE STATEMENT-FILE
+
+           DISPLAY '=============================================='
+           DISPLAY 'STATEMENT GENERATION COMPLETE'
+           DISPLAY '  Cycle ID:              ' WS-CYCLE-ID
+           DISPLAY '  Statements Generated:  ' WS-STATEMENT-COUNT
+           DISPLAY '=============================================='.
