@@ -0,0 +1,218 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCARDFIN.
+       AUTHOR. CAPSTONE PROJECT.
+      ******************************************************************
+      * PROGRAM: CCARDFIN - FINANCE CHARGE / INTEREST ACCRUAL          *
+      * PURPOSE: PERIODIC BATCH STEP THAT SCANS CREDIT_ACCOUNT FOR     *
+      *          ACTIVE ACCOUNTS CARRYING A POSITIVE BALANCE AND       *
+      *          GENERATES A FINCHRG TRANSACTION FOR EACH ONE. THE     *
+      *          GENERATED TRANSACTIONS ARE WRITTEN TO AN OUTPUT FILE  *
+      *          IN THE SAME 80-BYTE TRANREC LAYOUT SO THEY ARE POSTED *
+      *          BY CCARDPROC THROUGH ITS NORMAL EVALUATE/             *
+      *          TRANSACTION_LOG PATH - NO SEPARATE POSTING LOGIC.     *
+      *                                                                *
+      * INPUT:   RUN CONTROL CARD (PROCESS DATE)                       *
+      * OUTPUT:  FINANCE CHARGE TRANSACTION FILE (TRANREC LAYOUT)      *
+      * DATABASE: DB2 CREDIT_ACCOUNT TABLE                             *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO CTLCARD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT FINCHG-FILE ASSIGN TO FINCHGOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-FINCHG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CTLCARD.
+
+       FD  FINCHG-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * SQL COMMUNICATION AREA                                         *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *----------------------------------------------------------------*
+      * SQL HOST VARIABLES                                             *
+      *----------------------------------------------------------------*
+       01  SQL-ACCOUNT-DATA.
+           05  SQL-ACCOUNT-NUMBER       PIC X(6).
+           05  SQL-CURRENT-BALANCE      PIC S9(8)V99 COMP-3.
+           05  SQL-ACCOUNT-STATUS       PIC X(1).
+
+       01  SQL-CASHADV-HISTORY.
+           05  SQL-CASHADV-COUNT        PIC S9(9) COMP.
+
+      *----------------------------------------------------------------*
+      * FILE STATUS AND FLAGS                                          *
+      *----------------------------------------------------------------*
+       01  WS-FILE-STATUS.
+           05  WS-CTL-STATUS            PIC XX.
+           05  WS-FINCHG-STATUS         PIC XX.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG              PIC X VALUE 'N'.
+               88  END-OF-ACCOUNTS              VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * WORKING STORAGE VARIABLES                                      *
+      *----------------------------------------------------------------*
+       01  WS-WORK-FIELDS.
+           05  WS-RUN-DATE              PIC X(10).
+           05  WS-FINANCE-CHARGE        PIC S9(8)V99 COMP-3.
+           05  WS-ACCOUNTS-CHARGED      PIC 9(7) VALUE ZERO.
+           05  WS-ACCOUNTS-SCANNED      PIC 9(7) VALUE ZERO.
+
+       01  WS-CONSTANTS.
+      *    STANDARD MONTHLY PERIODIC RATE (1.5%)                       *
+           05  WS-STANDARD-RATE-PCT     PIC V9999 VALUE .0150.
+      *    ELEVATED RATE (2.5%) FOR ACCOUNTS WITH CASH ADVANCE HISTORY *
+           05  WS-ELEVATED-RATE-PCT     PIC V9999 VALUE .0250.
+           05  WS-APPLICABLE-RATE-PCT   PIC V9999.
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * MAIN PROCESSING LOGIC                                          *
+      *================================================================*
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS UNTIL END-OF-ACCOUNTS
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+      *================================================================*
+      * INITIALIZATION                                                 *
+      *================================================================*
+       1000-INITIALIZE.
+           OPEN OUTPUT FINCHG-FILE
+
+           PERFORM 1010-READ-CONTROL-CARD
+
+           DISPLAY '=============================================='
+           DISPLAY 'FINANCE CHARGE ACCRUAL STARTING'
+           DISPLAY 'RUN DATE: ' WS-RUN-DATE
+           DISPLAY '=============================================='
+
+           EXEC SQL
+               DECLARE FIN-CURSOR CURSOR FOR
+               SELECT ACCOUNT_NUMBER,
+                      CURRENT_BALANCE,
+                      ACCOUNT_STATUS
+               FROM CREDIT_ACCOUNT
+               WHERE ACCOUNT_STATUS = 'A'
+                 AND CURRENT_BALANCE > 0
+               ORDER BY ACCOUNT_NUMBER
+           END-EXEC
+
+           EXEC SQL
+               OPEN FIN-CURSOR
+           END-EXEC
+
+           PERFORM 1100-FETCH-ACCOUNT.
+
+       1010-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS = '00'
+               READ CONTROL-FILE
+                   NOT AT END
+                       IF CTL-PROCESS-DATE NOT = SPACES
+                           MOVE CTL-PROCESS-DATE TO WS-RUN-DATE
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+           IF WS-RUN-DATE = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           END-IF.
+
+       1100-FETCH-ACCOUNT.
+           EXEC SQL
+               FETCH FIN-CURSOR
+               INTO :SQL-ACCOUNT-NUMBER,
+                    :SQL-CURRENT-BALANCE,
+                    :SQL-ACCOUNT-STATUS
+           END-EXEC
+           IF SQLCODE = 0
+               MOVE 'N' TO WS-EOF-FLAG
+               ADD 1 TO WS-ACCOUNTS-SCANNED
+           ELSE
+               MOVE 'Y' TO WS-EOF-FLAG
+           END-IF.
+
+      *================================================================*
+      * COMPUTE AND WRITE ONE FINANCE CHARGE TRANSACTION               *
+      *================================================================*
+       2000-PROCESS-ACCOUNTS.
+           PERFORM 1120-CHECK-CASHADV-HISTORY
+
+           COMPUTE WS-FINANCE-CHARGE ROUNDED =
+                   SQL-CURRENT-BALANCE * WS-APPLICABLE-RATE-PCT
+
+           IF WS-FINANCE-CHARGE > ZERO
+               PERFORM 2100-WRITE-FINCHRG-TRANSACTION
+               ADD 1 TO WS-ACCOUNTS-CHARGED
+           END-IF
+
+           PERFORM 1100-FETCH-ACCOUNT.
+
+      *----------------------------------------------------------------*
+      * ACCOUNTS THAT HAVE TAKEN A CASH ADVANCE ARE CHARGED THE        *
+      * ELEVATED RATE INSTEAD OF THE STANDARD PURCHASE RATE.           *
+      *----------------------------------------------------------------*
+       1120-CHECK-CASHADV-HISTORY.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :SQL-CASHADV-COUNT
+               FROM   TRANSACTION_LOG
+               WHERE  ACCOUNT_NUMBER = :SQL-ACCOUNT-NUMBER
+                 AND  TRANSACTION_TYPE = 'CASHADV'
+           END-EXEC
+
+           IF SQL-CASHADV-COUNT > 0
+               MOVE WS-ELEVATED-RATE-PCT TO WS-APPLICABLE-RATE-PCT
+           ELSE
+               MOVE WS-STANDARD-RATE-PCT TO WS-APPLICABLE-RATE-PCT
+           END-IF.
+
+       2100-WRITE-FINCHRG-TRANSACTION.
+           MOVE SPACES TO TRANSACTION-RECORD
+           MOVE SQL-ACCOUNT-NUMBER TO TRAN-ACCOUNT-NUMBER
+           MOVE 'FINCHRG' TO TRAN-TYPE
+           MOVE WS-FINANCE-CHARGE TO TRAN-AMOUNT
+           MOVE 'INTEREST  ' TO TRAN-MERCHANT-ID
+           MOVE WS-RUN-DATE TO TRAN-DATE
+           WRITE TRANSACTION-RECORD.
+
+      *================================================================*
+      * FINALIZATION                                                   *
+      *================================================================*
+       3000-FINALIZE.
+           EXEC SQL
+               CLOSE FIN-CURSOR
+           END-EXEC
+
+           CLOSE FINCHG-FILE
+
+           DISPLAY '=============================================='
+           DISPLAY 'FINANCE CHARGE ACCRUAL COMPLETE'
+           DISPLAY '  Accounts Scanned:       ' WS-ACCOUNTS-SCANNED
+           DISPLAY '  Finance Charges Posted: ' WS-ACCOUNTS-CHARGED
+           DISPLAY '=============================================='.
