@@ -0,0 +1,458 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCARDLBX.
+       AUTHOR. CAPSTONE PROJECT.
+      ******************************************************************
+      * PROGRAM: CCARDLBX - PAYMENT LOCKBOX RECONCILIATION             *
+      * PURPOSE: CCARDPROC POSTS TRAN-PAYMENT RECORDS STRAIGHT THROUGH *
+      *          2300-UPDATE-ACCOUNT/2400-LOG-TRANSACTION WITH NO      *
+      *          INDEPENDENT CHECK AGAINST WHAT THE BANK'S LOCKBOX     *
+      *          ACTUALLY RECEIVED. THIS PROGRAM TOTALS               *
+      *          TRANSACTION_TYPE = 'PAYMENT' ROWS IN TRANSACTION_LOG  *
+      *          FOR THE RUN'S BATCH ID, PER ACCOUNT, AND COMPARES     *
+      *          THAT AGAINST THE LOCKBOX DEPOSIT FEED, FLAGGING ANY   *
+      *          SHORT-POST/DOUBLE-POST VARIANCE FOR OPS TO RESEARCH.  *
+      *                                                                *
+      * INPUT:   RUN CONTROL CARD (BATCH ID / PROCESS DATE)            *
+      *          LOCKBOX DEPOSIT FEED FILE (LBXREC LAYOUT)             *
+      * OUTPUT:  RECONCILIATION REPORT                                 *
+      * DATABASE: DB2 TRANSACTION_LOG TABLE                            *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO CTLCARD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT LOCKBOX-FILE ASSIGN TO LBXIN
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-LBX-STATUS.
+
+           SELECT RECON-REPORT-FILE ASSIGN TO LBXRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CTLCARD.
+
+       FD  LOCKBOX-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY LBXREC.
+
+       FD  RECON-REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  RECON-REPORT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * SQL COMMUNICATION AREA                                         *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *----------------------------------------------------------------*
+      * SQL HOST VARIABLES                                             *
+      *----------------------------------------------------------------*
+       01  SQL-RECON-DATA.
+           05  SQL-ACCOUNT-NUMBER       PIC X(6).
+           05  SQL-POSTED-AMOUNT        PIC S9(8)V99 COMP-3.
+           05  SQL-BATCH-TOTAL          PIC S9(8)V99 COMP-3.
+
+      *----------------------------------------------------------------*
+      * FILE STATUS AND FLAGS                                          *
+      *----------------------------------------------------------------*
+       01  WS-FILE-STATUS.
+           05  WS-CTL-STATUS            PIC XX.
+           05  WS-LBX-STATUS            PIC XX.
+           05  WS-RPT-STATUS            PIC XX.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG              PIC X VALUE 'N'.
+               88  END-OF-LOCKBOX               VALUE 'Y'.
+           05  WS-UNMATCHED-EOF-FLAG    PIC X VALUE 'N'.
+               88  END-OF-UNMATCHED             VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * WORKING STORAGE VARIABLES                                      *
+      *----------------------------------------------------------------*
+       01  WS-WORK-FIELDS.
+           05  WS-BATCH-ID              PIC X(10) VALUE 'BATCH001'.
+           05  WS-RUN-DATE              PIC X(10).
+           05  WS-VARIANCE-AMOUNT       PIC S9(8)V99 COMP-3.
+
+       01  WS-COUNTERS.
+           05  WS-LOCKBOX-ITEMS         PIC 9(7) VALUE ZERO.
+           05  WS-MATCHED-ITEMS         PIC 9(7) VALUE ZERO.
+           05  WS-VARIANCE-ITEMS        PIC 9(7) VALUE ZERO.
+           05  WS-LOCKBOX-TOTAL         PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-POSTED-TOTAL          PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * PER-ACCOUNT LOCKBOX DEPOSIT ACCUMULATOR - LBXREC.CPY IS ONE    *
+      * ROW PER ACCOUNT DEPOSIT, SO AN ACCOUNT WITH MULTIPLE LOCKBOX   *
+      * ROWS IN ONE RUN IS ACCUMULATED HERE WHILE THE FILE IS READ AND *
+      * COMPARED AGAINST TRANSACTION_LOG ONCE PER ACCOUNT IN           *
+      * 2900-COMPARE-ACCUMULATED-ITEMS, NOT ONCE PER LOCKBOX ROW.      *
+      *----------------------------------------------------------------*
+       01  WS-LBX-ACCUM-CONTROL.
+           05  WS-LBX-ACCUM-ENTRIES     PIC 9(7) VALUE ZERO.
+           05  WS-LBX-ACCUM-FULL-FLAG   PIC X VALUE 'N'.
+               88  WS-LBX-ACCUM-FULL-WARNED     VALUE 'Y'.
+           05  WS-LBX-ACCUM-ENTRY OCCURS 50000 TIMES
+                                  INDEXED BY WS-LBX-ACCUM-IDX.
+               10  WS-LBX-ACCUM-ACCOUNT PIC 9(6).
+               10  WS-LBX-ACCUM-AMOUNT  PIC S9(9)V99 COMP-3.
+
+       01  WS-UNMATCHED-ACCOUNT         PIC 9(6).
+
+      *----------------------------------------------------------------*
+      * REPORT LINES                                                   *
+      *----------------------------------------------------------------*
+       01  HDR-LINE-1.
+           05  FILLER                   PIC X(30) VALUE
+               'PAYMENT LOCKBOX RECONCILIATION'.
+           05  FILLER                   PIC X(102) VALUE SPACES.
+
+       01  HDR-LINE-2.
+           05  FILLER                   PIC X(11) VALUE 'BATCH ID: '.
+           05  HDR-BATCH-ID             PIC X(10).
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(11) VALUE 'RUN DATE: '.
+           05  HDR-RUN-DATE             PIC X(10).
+           05  FILLER                   PIC X(80) VALUE SPACES.
+
+       01  HDR-LINE-3.
+           05  FILLER                   PIC X(132) VALUE ALL '='.
+
+       01  HDR-DETAIL.
+           05  FILLER                   PIC X(8)  VALUE 'ACCOUNT '.
+           05  FILLER                   PIC X(16) VALUE 'LOCKBOX AMT'.
+           05  FILLER                   PIC X(16) VALUE 'POSTED AMOUNT'.
+           05  FILLER                   PIC X(16) VALUE 'VARIANCE'.
+           05  FILLER                   PIC X(10) VALUE 'RESULT'.
+           05  FILLER                   PIC X(66) VALUE SPACES.
+
+       01  DTL-LINE.
+           05  DTL-ACCOUNT              PIC 9(6).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  DTL-LOCKBOX-AMOUNT       PIC $$$,$$9.99.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  DTL-POSTED-AMOUNT        PIC $$$,$$9.99.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  DTL-VARIANCE             PIC +$$$,$$9.99.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  DTL-RESULT               PIC X(10).
+           05  FILLER                   PIC X(72) VALUE SPACES.
+
+       01  SUM-RECON-HEADER.
+           05  FILLER                   PIC X(35) VALUE
+               'RECONCILIATION SUMMARY:'.
+           05  FILLER                   PIC X(97) VALUE SPACES.
+
+       01  SUM-RECON-LINE.
+           05  FILLER                   PIC X(24) VALUE SPACES.
+           05  SUM-RECON-LABEL          PIC X(30).
+           05  SUM-RECON-VALUE          PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(63) VALUE SPACES.
+
+       01  SUM-RECON-COUNT-LINE.
+           05  FILLER                   PIC X(24) VALUE SPACES.
+           05  SUM-COUNT-LABEL          PIC X(30).
+           05  SUM-COUNT-VALUE          PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(69) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * MAIN PROCESSING LOGIC                                          *
+      *================================================================*
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LOCKBOX-ITEMS UNTIL END-OF-LOCKBOX
+           PERFORM 2900-COMPARE-ACCUMULATED-ITEMS
+               VARYING WS-LBX-ACCUM-IDX FROM 1 BY 1
+               UNTIL WS-LBX-ACCUM-IDX > WS-LBX-ACCUM-ENTRIES
+           PERFORM 2950-CHECK-UNMATCHED-POSTINGS
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+      *================================================================*
+      * INITIALIZATION                                                 *
+      *================================================================*
+       1000-INITIALIZE.
+           OPEN INPUT LOCKBOX-FILE
+           OPEN OUTPUT RECON-REPORT-FILE
+
+           PERFORM 1010-READ-CONTROL-CARD
+           PERFORM 1020-GET-BATCH-POSTED-TOTAL
+
+           WRITE RECON-REPORT-LINE FROM HDR-LINE-1
+           MOVE WS-BATCH-ID TO HDR-BATCH-ID
+           MOVE WS-RUN-DATE TO HDR-RUN-DATE
+           WRITE RECON-REPORT-LINE FROM HDR-LINE-2 AFTER 1
+           WRITE RECON-REPORT-LINE FROM HDR-LINE-3 AFTER 1
+           WRITE RECON-REPORT-LINE FROM HDR-DETAIL AFTER 1
+
+           DISPLAY '=============================================='
+           DISPLAY 'PAYMENT LOCKBOX RECONCILIATION STARTING'
+           DISPLAY 'BATCH ID: ' WS-BATCH-ID
+           DISPLAY '=============================================='
+
+           PERFORM 1100-READ-LOCKBOX-RECORD.
+
+       1010-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS = '00'
+               READ CONTROL-FILE
+                   NOT AT END
+                       IF CTL-BATCH-ID NOT = SPACES
+                           MOVE CTL-BATCH-ID TO WS-BATCH-ID
+                       END-IF
+                       IF CTL-PROCESS-DATE NOT = SPACES
+                           MOVE CTL-PROCESS-DATE TO WS-RUN-DATE
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+           IF WS-RUN-DATE = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * INDEPENDENT WHOLE-BATCH AGGREGATE OF WHAT WAS ACTUALLY POSTED  *
+      * FOR THIS BATCH ID - COMPUTED ONCE, NOT BY SUMMING THE PER-     *
+      * ACCOUNT QUERY IN 2000-PROCESS-LOCKBOX-ITEMS BELOW. LBXREC IS   *
+      * ONE ROW PER ACCOUNT DEPOSIT, SO AN ACCOUNT WITH MULTIPLE       *
+      * LOCKBOX ROWS WOULD OTHERWISE HAVE ITS POSTED TOTAL RE-SUMMED   *
+      * AND DOUBLE-COUNTED ONCE PER ROW, AND AN ACCOUNT WITH A POSTED  *
+      * PAYMENT BUT NO LOCKBOX ROW AT ALL WOULD NEVER BE QUERIED AND   *
+      * NEVER ENTER THE GRAND TOTAL BELOW.                             *
+      *----------------------------------------------------------------*
+       1020-GET-BATCH-POSTED-TOTAL.
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT), 0)
+               INTO   :SQL-BATCH-TOTAL
+               FROM   TRANSACTION_LOG
+               WHERE  PROCESSED_BY = :WS-BATCH-ID
+                 AND  TRANSACTION_TYPE = 'PAYMENT'
+           END-EXEC
+
+           MOVE SQL-BATCH-TOTAL TO WS-POSTED-TOTAL.
+
+       1100-READ-LOCKBOX-RECORD.
+           READ LOCKBOX-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-LOCKBOX-ITEMS
+           END-READ.
+
+      *================================================================*
+      * ACCUMULATE ONE LOCKBOX DEPOSIT ROW BY ACCOUNT - THE ACTUAL     *
+      * TRANSACTION_LOG COMPARE HAPPENS ONCE PER ACCOUNT IN            *
+      * 2900-COMPARE-ACCUMULATED-ITEMS AFTER ALL ROWS ARE READ.        *
+      *================================================================*
+       2000-PROCESS-LOCKBOX-ITEMS.
+           ADD LBX-DEPOSIT-AMOUNT TO WS-LOCKBOX-TOTAL
+           PERFORM 2050-ACCUMULATE-LOCKBOX-ITEM
+           PERFORM 1100-READ-LOCKBOX-RECORD.
+
+       2050-ACCUMULATE-LOCKBOX-ITEM.
+           SET WS-LBX-ACCUM-IDX TO 1
+           SEARCH WS-LBX-ACCUM-ENTRY
+               AT END
+                   IF WS-LBX-ACCUM-ENTRIES < 50000
+                       ADD 1 TO WS-LBX-ACCUM-ENTRIES
+                       SET WS-LBX-ACCUM-IDX TO WS-LBX-ACCUM-ENTRIES
+                       MOVE LBX-ACCOUNT-NUMBER
+                            TO WS-LBX-ACCUM-ACCOUNT(WS-LBX-ACCUM-IDX)
+                       MOVE LBX-DEPOSIT-AMOUNT
+                            TO WS-LBX-ACCUM-AMOUNT(WS-LBX-ACCUM-IDX)
+                   ELSE
+                       IF NOT WS-LBX-ACCUM-FULL-WARNED
+                           DISPLAY 'WARNING: Lockbox account '
+                                   'accumulator table full at 50000 '
+                                   'entries - additional accounts '
+                                   'this run will not be reconciled'
+                           SET WS-LBX-ACCUM-FULL-WARNED TO TRUE
+                       END-IF
+                   END-IF
+               WHEN WS-LBX-ACCUM-ACCOUNT(WS-LBX-ACCUM-IDX)
+                    = LBX-ACCOUNT-NUMBER
+                   ADD LBX-DEPOSIT-AMOUNT
+                       TO WS-LBX-ACCUM-AMOUNT(WS-LBX-ACCUM-IDX)
+           END-SEARCH.
+
+      *================================================================*
+      * COMPARE ONE ACCUMULATED ACCOUNT'S TOTAL LOCKBOX DEPOSITS       *
+      * AGAINST WHAT WAS POSTED FOR THAT ACCOUNT IN THIS BATCH         *
+      *================================================================*
+       2900-COMPARE-ACCUMULATED-ITEMS.
+           MOVE WS-LBX-ACCUM-ACCOUNT(WS-LBX-ACCUM-IDX)
+                TO SQL-ACCOUNT-NUMBER
+
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT), 0)
+               INTO   :SQL-POSTED-AMOUNT
+               FROM   TRANSACTION_LOG
+               WHERE  ACCOUNT_NUMBER = :SQL-ACCOUNT-NUMBER
+                 AND  PROCESSED_BY = :WS-BATCH-ID
+                 AND  TRANSACTION_TYPE = 'PAYMENT'
+           END-EXEC
+
+           COMPUTE WS-VARIANCE-AMOUNT =
+                   SQL-POSTED-AMOUNT
+                   - WS-LBX-ACCUM-AMOUNT(WS-LBX-ACCUM-IDX)
+
+      *    WS-POSTED-TOTAL IS THE INDEPENDENT WHOLE-BATCH AGGREGATE    *
+      *    FROM 1020-GET-BATCH-POSTED-TOTAL, NOT ACCUMULATED HERE.     *
+           MOVE WS-LBX-ACCUM-ACCOUNT(WS-LBX-ACCUM-IDX) TO DTL-ACCOUNT
+           MOVE WS-LBX-ACCUM-AMOUNT(WS-LBX-ACCUM-IDX)
+                TO DTL-LOCKBOX-AMOUNT
+           MOVE SQL-POSTED-AMOUNT TO DTL-POSTED-AMOUNT
+           MOVE WS-VARIANCE-AMOUNT TO DTL-VARIANCE
+
+           IF WS-VARIANCE-AMOUNT = ZERO
+               MOVE 'MATCH' TO DTL-RESULT
+               ADD 1 TO WS-MATCHED-ITEMS
+           ELSE
+               MOVE 'VARIANCE' TO DTL-RESULT
+               ADD 1 TO WS-VARIANCE-ITEMS
+               DISPLAY 'WARNING: Lockbox variance on account '
+                       WS-LBX-ACCUM-ACCOUNT(WS-LBX-ACCUM-IDX)
+                       ' - posted ' SQL-POSTED-AMOUNT
+                       ' vs lockbox '
+                       WS-LBX-ACCUM-AMOUNT(WS-LBX-ACCUM-IDX)
+           END-IF
+
+           WRITE RECON-REPORT-LINE FROM DTL-LINE.
+
+      *================================================================*
+      * CATCH THE OTHER HALF OF THE BLIND SPOT: AN ACCOUNT WITH A      *
+      * POSTED PAYMENT FOR THIS BATCH THAT HAS NO LOCKBOX ROW AT ALL   *
+      * NEVER APPEARS IN WS-LBX-ACCUM-ENTRY AND SO IS NEVER VISITED BY *
+      * 2900-COMPARE-ACCUMULATED-ITEMS ABOVE - IT ONLY SHOWED UP AS A  *
+      * NON-ZERO NET VARIANCE IN 3000-FINALIZE WITH NO WAY TO TRACE IT *
+      * TO AN ACCOUNT. THIS SCANS DISTINCT PAYMENT-POSTING ACCOUNTS    *
+      * FOR THE BATCH AND REPORTS ANY NOT ALREADY MATCHED ABOVE.       *
+      *================================================================*
+       2950-CHECK-UNMATCHED-POSTINGS.
+           EXEC SQL
+               DECLARE UNMATCHED-CURSOR CURSOR FOR
+               SELECT DISTINCT ACCOUNT_NUMBER
+               FROM   TRANSACTION_LOG
+               WHERE  PROCESSED_BY = :WS-BATCH-ID
+                 AND  TRANSACTION_TYPE = 'PAYMENT'
+           END-EXEC
+
+           EXEC SQL
+               OPEN UNMATCHED-CURSOR
+           END-EXEC
+
+           PERFORM 2960-FETCH-UNMATCHED-CANDIDATE
+           PERFORM 2970-EVALUATE-UNMATCHED-CANDIDATE
+               UNTIL END-OF-UNMATCHED
+
+           EXEC SQL
+               CLOSE UNMATCHED-CURSOR
+           END-EXEC.
+
+       2960-FETCH-UNMATCHED-CANDIDATE.
+           EXEC SQL
+               FETCH UNMATCHED-CURSOR
+               INTO :SQL-ACCOUNT-NUMBER
+           END-EXEC
+           IF SQLCODE = 0
+               MOVE 'N' TO WS-UNMATCHED-EOF-FLAG
+               MOVE SQL-ACCOUNT-NUMBER TO WS-UNMATCHED-ACCOUNT
+           ELSE
+               MOVE 'Y' TO WS-UNMATCHED-EOF-FLAG
+           END-IF.
+
+       2970-EVALUATE-UNMATCHED-CANDIDATE.
+           SET WS-LBX-ACCUM-IDX TO 1
+           SEARCH WS-LBX-ACCUM-ENTRY
+               AT END
+                   PERFORM 2980-REPORT-UNMATCHED-POSTING
+               WHEN WS-LBX-ACCUM-ACCOUNT(WS-LBX-ACCUM-IDX)
+                    = WS-UNMATCHED-ACCOUNT
+                   CONTINUE
+           END-SEARCH
+           PERFORM 2960-FETCH-UNMATCHED-CANDIDATE.
+
+       2980-REPORT-UNMATCHED-POSTING.
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT), 0)
+               INTO   :SQL-POSTED-AMOUNT
+               FROM   TRANSACTION_LOG
+               WHERE  ACCOUNT_NUMBER = :SQL-ACCOUNT-NUMBER
+                 AND  PROCESSED_BY = :WS-BATCH-ID
+                 AND  TRANSACTION_TYPE = 'PAYMENT'
+           END-EXEC
+
+           MOVE WS-UNMATCHED-ACCOUNT TO DTL-ACCOUNT
+           MOVE ZERO TO DTL-LOCKBOX-AMOUNT
+           MOVE SQL-POSTED-AMOUNT TO DTL-POSTED-AMOUNT
+           MOVE SQL-POSTED-AMOUNT TO DTL-VARIANCE
+           MOVE 'VARIANCE' TO DTL-RESULT
+           ADD 1 TO WS-VARIANCE-ITEMS
+
+           DISPLAY 'WARNING: Posted payment with no lockbox row - '
+                   'account ' WS-UNMATCHED-ACCOUNT
+                   ' posted ' SQL-POSTED-AMOUNT
+
+           WRITE RECON-REPORT-LINE FROM DTL-LINE.
+
+      *================================================================*
+      * FINALIZATION                                                   *
+      *================================================================*
+       3000-FINALIZE.
+           WRITE RECON-REPORT-LINE FROM HDR-LINE-3 AFTER 2
+           WRITE RECON-REPORT-LINE FROM SUM-RECON-HEADER AFTER 1
+
+           MOVE 'Lockbox Items:' TO SUM-COUNT-LABEL
+           MOVE WS-LOCKBOX-ITEMS TO SUM-COUNT-VALUE
+           WRITE RECON-REPORT-LINE FROM SUM-RECON-COUNT-LINE AFTER 1
+
+           MOVE 'Matched Accounts:' TO SUM-COUNT-LABEL
+           MOVE WS-MATCHED-ITEMS TO SUM-COUNT-VALUE
+           WRITE RECON-REPORT-LINE FROM SUM-RECON-COUNT-LINE AFTER 1
+
+           MOVE 'Variance Accounts:' TO SUM-COUNT-LABEL
+           MOVE WS-VARIANCE-ITEMS TO SUM-COUNT-VALUE
+           WRITE RECON-REPORT-LINE FROM SUM-RECON-COUNT-LINE AFTER 1
+
+           MOVE 'Total Lockbox Deposits:' TO SUM-RECON-LABEL
+           MOVE WS-LOCKBOX-TOTAL TO SUM-RECON-VALUE
+           WRITE RECON-REPORT-LINE FROM SUM-RECON-LINE AFTER 1
+
+           MOVE 'Total Posted Payments:' TO SUM-RECON-LABEL
+           MOVE WS-POSTED-TOTAL TO SUM-RECON-VALUE
+           WRITE RECON-REPORT-LINE FROM SUM-RECON-LINE AFTER 1
+
+           COMPUTE WS-VARIANCE-AMOUNT =
+                   WS-POSTED-TOTAL - WS-LOCKBOX-TOTAL
+           MOVE 'Net Variance:' TO SUM-RECON-LABEL
+           MOVE WS-VARIANCE-AMOUNT TO SUM-RECON-VALUE
+           WRITE RECON-REPORT-LINE FROM SUM-RECON-LINE AFTER 1
+
+           CLOSE LOCKBOX-FILE
+           CLOSE RECON-REPORT-FILE
+
+           DISPLAY '=============================================='
+           DISPLAY 'PAYMENT LOCKBOX RECONCILIATION COMPLETE'
+           DISPLAY '  Lockbox Items:     ' WS-LOCKBOX-ITEMS
+           DISPLAY '  Matched Accounts:  ' WS-MATCHED-ITEMS
+           DISPLAY '  Variance Accounts: ' WS-VARIANCE-ITEMS
+           DISPLAY '=============================================='.
