@@ -0,0 +1,314 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCARDAGE.
+       AUTHOR. CAPSTONE PROJECT.
+      ******************************************************************
+      * PROGRAM: CCARDAGE - ACCOUNT AGING / DELINQUENCY REPORT         *
+      * PURPOSE: READ CREDIT_ACCOUNT AND BUCKET EVERY ACTIVE OR        *
+      *          SUSPENDED ACCOUNT BY DAYS SINCE ITS LAST PAYMENT      *
+      *          INTO 30/60/90+ DAY AGING COLUMNS, PRINTING A          *
+      *          COLLECTIONS WORKLIST.                                 *
+      *                                                                *
+      * INPUT:   RUN CONTROL CARD (AS-OF PROCESSING DATE)              *
+      * OUTPUT:  AGING/DELINQUENCY WORKLIST REPORT                     *
+      * DATABASE: DB2 CREDIT_ACCOUNT TABLE                             *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO CTLCARD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT AGING-REPORT-FILE ASSIGN TO AGERPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CTLCARD.
+
+       FD  AGING-REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  AGING-REPORT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * SQL COMMUNICATION AREA                                         *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *----------------------------------------------------------------*
+      * SQL HOST VARIABLES                                             *
+      *----------------------------------------------------------------*
+       01  SQL-ACCOUNT-DATA.
+           05  SQL-ACCOUNT-NUMBER       PIC X(6).
+           05  SQL-CUSTOMER-NAME        PIC X(50).
+           05  SQL-CURRENT-BALANCE      PIC S9(8)V99 COMP-3.
+           05  SQL-LAST-PAYMENT-DATE    PIC X(10).
+           05  SQL-ACCOUNT-STATUS       PIC X(1).
+
+      *----------------------------------------------------------------*
+      * FILE STATUS AND FLAGS                                          *
+      *----------------------------------------------------------------*
+       01  WS-FILE-STATUS.
+           05  WS-CTL-STATUS            PIC XX.
+           05  WS-RPT-STATUS            PIC XX.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG              PIC X VALUE 'N'.
+               88  END-OF-ACCOUNTS              VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * AS-OF DATE (YYYY-MM-DD, MATCHING ACCT-LAST-PAYMENT-DATE)       *
+      *----------------------------------------------------------------*
+       01  WS-WORK-FIELDS.
+           05  WS-AS-OF-DATE            PIC X(10).
+           05  WS-AS-OF-DATE-NUM        PIC 9(8).
+           05  WS-LAST-PAY-DATE-NUM     PIC 9(8).
+           05  WS-AS-OF-INTEGER         PIC 9(7).
+           05  WS-LAST-PAY-INTEGER      PIC 9(7).
+           05  WS-DAYS-SINCE-PAYMENT    PIC S9(7).
+           05  WS-ACCOUNTS-SCANNED      PIC 9(7) VALUE ZERO.
+
+       01  WS-BUCKET-TOTALS.
+           05  WS-CURRENT-COUNT         PIC 9(7) VALUE ZERO.
+           05  WS-BUCKET-30-COUNT       PIC 9(7) VALUE ZERO.
+           05  WS-BUCKET-60-COUNT       PIC 9(7) VALUE ZERO.
+           05  WS-BUCKET-90-COUNT       PIC 9(7) VALUE ZERO.
+           05  WS-CURRENT-AMOUNT        PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-BUCKET-30-AMOUNT      PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-BUCKET-60-AMOUNT      PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-BUCKET-90-AMOUNT      PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * REPORT LINES                                                   *
+      *----------------------------------------------------------------*
+       01  HDR-LINE-1.
+           05  FILLER                   PIC X(30) VALUE
+               'ACCOUNT AGING / DELINQUENCY'.
+           05  FILLER                   PIC X(20) VALUE
+               ' WORKLIST'.
+           05  FILLER                   PIC X(82) VALUE SPACES.
+
+       01  HDR-LINE-2.
+           05  FILLER                   PIC X(11) VALUE 'AS OF DATE:'.
+           05  HDR-AS-OF-DATE           PIC X(10).
+           05  FILLER                   PIC X(111) VALUE SPACES.
+
+       01  HDR-LINE-3.
+           05  FILLER                   PIC X(132) VALUE ALL '='.
+
+       01  HDR-DETAIL.
+           05  FILLER                   PIC X(8)  VALUE 'ACCOUNT '.
+           05  FILLER                   PIC X(22) VALUE 'CUSTOMER NAME'.
+           05  FILLER                   PIC X(14) VALUE 'BALANCE'.
+           05  FILLER                   PIC X(6)  VALUE 'DAYS'.
+           05  FILLER                   PIC X(10) VALUE 'BUCKET'.
+           05  FILLER                   PIC X(72) VALUE SPACES.
+
+       01  DTL-LINE.
+           05  DTL-ACCOUNT              PIC 9(6).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  DTL-CUSTOMER-NAME        PIC X(30).
+           05  FILLER                   PIC X(1)  VALUE SPACES.
+           05  DTL-BALANCE              PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  DTL-DAYS                 PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  DTL-BUCKET               PIC X(10).
+           05  FILLER                   PIC X(50) VALUE SPACES.
+
+       01  SUM-AGING-HEADER.
+           05  FILLER                   PIC X(35) VALUE
+               'AGING SUMMARY:'.
+           05  FILLER                   PIC X(97) VALUE SPACES.
+
+       01  SUM-AGING-LINE.
+           05  FILLER                   PIC X(24) VALUE SPACES.
+           05  SUM-AGE-LABEL            PIC X(24).
+           05  SUM-AGE-COUNT            PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(5)  VALUE SPACES.
+           05  FILLER                   PIC X(8)  VALUE 'Amount: '.
+           05  SUM-AGE-AMOUNT           PIC $$$,$$$,$$9.99.
+           05  FILLER                   PIC X(58) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * MAIN PROCESSING LOGIC                                          *
+      *================================================================*
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS UNTIL END-OF-ACCOUNTS
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+      *================================================================*
+      * INITIALIZATION                                                 *
+      *================================================================*
+       1000-INITIALIZE.
+           OPEN OUTPUT AGING-REPORT-FILE
+
+           PERFORM 1010-READ-CONTROL-CARD
+           PERFORM 1020-BUILD-AS-OF-INTEGER
+
+           WRITE AGING-REPORT-LINE FROM HDR-LINE-1
+           MOVE WS-AS-OF-DATE TO HDR-AS-OF-DATE
+           WRITE AGING-REPORT-LINE FROM HDR-LINE-2 AFTER 1
+           WRITE AGING-REPORT-LINE FROM HDR-LINE-3 AFTER 1
+           WRITE AGING-REPORT-LINE FROM HDR-DETAIL AFTER 1
+
+           EXEC SQL
+               DECLARE AGE-CURSOR CURSOR FOR
+               SELECT ACCOUNT_NUMBER,
+                      CUSTOMER_NAME,
+                      CURRENT_BALANCE,
+                      LAST_PAYMENT_DATE,
+                      ACCOUNT_STATUS
+               FROM CREDIT_ACCOUNT
+               WHERE ACCOUNT_STATUS IN ('A', 'S')
+               ORDER BY ACCOUNT_NUMBER
+           END-EXEC
+
+           EXEC SQL
+               OPEN AGE-CURSOR
+           END-EXEC
+
+           PERFORM 1100-FETCH-ACCOUNT.
+
+       1010-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS = '00'
+               READ CONTROL-FILE
+                   NOT AT END
+                       IF CTL-PROCESS-DATE NOT = SPACES
+                           MOVE CTL-PROCESS-DATE TO WS-AS-OF-DATE
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+           IF WS-AS-OF-DATE = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:4) TO WS-AS-OF-DATE(1:4)
+               MOVE '-' TO WS-AS-OF-DATE(5:1)
+               MOVE FUNCTION CURRENT-DATE(5:2) TO WS-AS-OF-DATE(6:2)
+               MOVE '-' TO WS-AS-OF-DATE(8:1)
+               MOVE FUNCTION CURRENT-DATE(7:2) TO WS-AS-OF-DATE(9:2)
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * CONVERT 'YYYY-MM-DD' AS-OF DATE TO A COMPARABLE DAY NUMBER     *
+      *----------------------------------------------------------------*
+       1020-BUILD-AS-OF-INTEGER.
+           MOVE WS-AS-OF-DATE(1:4) TO WS-AS-OF-DATE-NUM(1:4)
+           MOVE WS-AS-OF-DATE(6:2) TO WS-AS-OF-DATE-NUM(5:2)
+           MOVE WS-AS-OF-DATE(9:2) TO WS-AS-OF-DATE-NUM(7:2)
+           COMPUTE WS-AS-OF-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-AS-OF-DATE-NUM).
+
+       1100-FETCH-ACCOUNT.
+           EXEC SQL
+               FETCH AGE-CURSOR
+               INTO :SQL-ACCOUNT-NUMBER,
+                    :SQL-CUSTOMER-NAME,
+                    :SQL-CURRENT-BALANCE,
+                    :SQL-LAST-PAYMENT-DATE,
+                    :SQL-ACCOUNT-STATUS
+           END-EXEC
+           IF SQLCODE = 0
+               MOVE 'N' TO WS-EOF-FLAG
+               ADD 1 TO WS-ACCOUNTS-SCANNED
+           ELSE
+               MOVE 'Y' TO WS-EOF-FLAG
+           END-IF.
+
+      *================================================================*
+      * BUCKET ONE ACCOUNT BY DAYS SINCE LAST PAYMENT                  *
+      *================================================================*
+       2000-PROCESS-ACCOUNTS.
+           MOVE SQL-LAST-PAYMENT-DATE(1:4)
+                TO WS-LAST-PAY-DATE-NUM(1:4)
+           MOVE SQL-LAST-PAYMENT-DATE(6:2)
+                TO WS-LAST-PAY-DATE-NUM(5:2)
+           MOVE SQL-LAST-PAYMENT-DATE(9:2)
+                TO WS-LAST-PAY-DATE-NUM(7:2)
+           COMPUTE WS-LAST-PAY-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-LAST-PAY-DATE-NUM)
+
+           COMPUTE WS-DAYS-SINCE-PAYMENT =
+                   WS-AS-OF-INTEGER - WS-LAST-PAY-INTEGER
+
+           MOVE SQL-ACCOUNT-NUMBER TO DTL-ACCOUNT
+           MOVE SQL-CUSTOMER-NAME TO DTL-CUSTOMER-NAME
+           MOVE SQL-CURRENT-BALANCE TO DTL-BALANCE
+           MOVE WS-DAYS-SINCE-PAYMENT TO DTL-DAYS
+
+           EVALUATE TRUE
+               WHEN WS-DAYS-SINCE-PAYMENT < 30
+                   MOVE 'CURRENT' TO DTL-BUCKET
+                   ADD 1 TO WS-CURRENT-COUNT
+                   ADD SQL-CURRENT-BALANCE TO WS-CURRENT-AMOUNT
+               WHEN WS-DAYS-SINCE-PAYMENT < 60
+                   MOVE '30-59 DAYS' TO DTL-BUCKET
+                   ADD 1 TO WS-BUCKET-30-COUNT
+                   ADD SQL-CURRENT-BALANCE TO WS-BUCKET-30-AMOUNT
+               WHEN WS-DAYS-SINCE-PAYMENT < 90
+                   MOVE '60-89 DAYS' TO DTL-BUCKET
+                   ADD 1 TO WS-BUCKET-60-COUNT
+                   ADD SQL-CURRENT-BALANCE TO WS-BUCKET-60-AMOUNT
+               WHEN OTHER
+                   MOVE '90+ DAYS' TO DTL-BUCKET
+                   ADD 1 TO WS-BUCKET-90-COUNT
+                   ADD SQL-CURRENT-BALANCE TO WS-BUCKET-90-AMOUNT
+           END-EVALUATE
+
+           WRITE AGING-REPORT-LINE FROM DTL-LINE
+
+           PERFORM 1100-FETCH-ACCOUNT.
+
+      *================================================================*
+      * FINALIZATION                                                   *
+      *================================================================*
+       3000-FINALIZE.
+           EXEC SQL
+               CLOSE AGE-CURSOR
+           END-EXEC
+
+           WRITE AGING-REPORT-LINE FROM HDR-LINE-3 AFTER 2
+           WRITE AGING-REPORT-LINE FROM SUM-AGING-HEADER AFTER 1
+
+           MOVE 'Current (< 30 days):' TO SUM-AGE-LABEL
+           MOVE WS-CURRENT-COUNT TO SUM-AGE-COUNT
+           MOVE WS-CURRENT-AMOUNT TO SUM-AGE-AMOUNT
+           WRITE AGING-REPORT-LINE FROM SUM-AGING-LINE AFTER 1
+
+           MOVE '30-59 Days Past Due:' TO SUM-AGE-LABEL
+           MOVE WS-BUCKET-30-COUNT TO SUM-AGE-COUNT
+           MOVE WS-BUCKET-30-AMOUNT TO SUM-AGE-AMOUNT
+           WRITE AGING-REPORT-LINE FROM SUM-AGING-LINE AFTER 1
+
+           MOVE '60-89 Days Past Due:' TO SUM-AGE-LABEL
+           MOVE WS-BUCKET-60-COUNT TO SUM-AGE-COUNT
+           MOVE WS-BUCKET-60-AMOUNT TO SUM-AGE-AMOUNT
+           WRITE AGING-REPORT-LINE FROM SUM-AGING-LINE AFTER 1
+
+           MOVE '90+ Days Past Due:' TO SUM-AGE-LABEL
+           MOVE WS-BUCKET-90-COUNT TO SUM-AGE-COUNT
+           MOVE WS-BUCKET-90-AMOUNT TO SUM-AGE-AMOUNT
+           WRITE AGING-REPORT-LINE FROM SUM-AGING-LINE AFTER 1
+
+           CLOSE AGING-REPORT-FILE
+
+           DISPLAY '=============================================='
+           DISPLAY 'AGING/DELINQUENCY REPORT COMPLETE'
+           DISPLAY '  Accounts Scanned:  ' WS-ACCOUNTS-SCANNED
+           DISPLAY '  90+ Days Past Due: ' WS-BUCKET-90-COUNT
+           DISPLAY '=============================================='.
