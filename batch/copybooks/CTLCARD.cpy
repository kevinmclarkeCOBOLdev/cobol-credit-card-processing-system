@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CTLCARD.CPY - BATCH RUN CONTROL CARD LAYOUT                    *
+      * LENGTH: 80 BYTES FIXED                                        *
+      * USED BY: BATCH PROGRAMS THAT NEED A PER-RUN BATCH ID/DATE     *
+      * AND TUNABLE PROCESSING PARAMETERS INSTEAD OF HARDCODED VALUES *
+      ******************************************************************
+       01  CONTROL-RECORD.
+           05  CTL-BATCH-ID             PIC X(10).
+           05  CTL-PROCESS-DATE         PIC X(10).
+           05  CTL-OVERLIMIT-TOLERANCE  PIC 9(6)V99.
+           05  CTL-OVERLIMIT-FEE-AMT    PIC 9(4)V99.
+           05  CTL-VELOCITY-THRESHOLD   PIC 9(3).
+           05  CTL-FOREIGN-FEE-PCT      PIC 9V9999.
+           05  FILLER                   PIC X(38).
