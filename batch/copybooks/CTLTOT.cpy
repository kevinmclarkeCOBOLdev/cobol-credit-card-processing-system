@@ -0,0 +1,24 @@
+      ******************************************************************
+      * CTLTOT.CPY - CONTROL-TOTAL TRAILER RECORD LAYOUT               *
+      * LENGTH: 151 BYTES FIXED                                       *
+      * WRITTEN ONCE PER RUN BY CCARDPROC TO CTLOUT SO THE SCHEDULER/  *
+      * BALANCING JOB CAN COMPARE RUN-TO-RUN TOTALS AGAINST THE        *
+      * PRINTED REPORT WITHOUT A PERSON EYEBALLING IT.                 *
+      ******************************************************************
+       01  CONTROL-TOTAL-RECORD.
+           05  CTOT-BATCH-ID            PIC X(10).
+           05  CTOT-RUN-DATE            PIC X(10).
+           05  CTOT-TRANS-READ          PIC 9(7).
+           05  CTOT-TRANS-PROCESSED     PIC 9(7).
+           05  CTOT-TRANS-REJECTED      PIC 9(7).
+           05  CTOT-PURCHASE-COUNT      PIC 9(7).
+           05  CTOT-PURCHASE-TOTAL      PIC 9(9)V99.
+           05  CTOT-PAYMENT-COUNT       PIC 9(7).
+           05  CTOT-PAYMENT-TOTAL       PIC 9(9)V99.
+           05  CTOT-FINCHRG-COUNT       PIC 9(7).
+           05  CTOT-FINCHRG-TOTAL       PIC 9(9)V99.
+           05  CTOT-CASHADV-COUNT       PIC 9(7).
+           05  CTOT-CASHADV-TOTAL       PIC 9(9)V99.
+           05  CTOT-REFUND-COUNT        PIC 9(7).
+           05  CTOT-REFUND-TOTAL        PIC 9(9)V99.
+           05  FILLER                   PIC X(20).
