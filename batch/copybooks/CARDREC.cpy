@@ -0,0 +1,22 @@
+      ******************************************************************
+      * CARDREC.CPY - CREDIT CARD (PLASTIC) RECORD LAYOUT              *
+      * ONE ROW PER PHYSICAL/VIRTUAL CARD LINKED TO A CREDIT_ACCOUNT.  *
+      * LETS A PRIMARY CARDHOLDER AND AN AUTHORIZED USER SHARING ONE   *
+      * ACCOUNT BE TELLING APART IN TRANSACTION_LOG BY CARD NUMBER     *
+      * RATHER THAN JUST ACCOUNT NUMBER.                                *
+      *                                                                *
+      * SHARED VIA COPY BY EVERY PROGRAM THAT BINDS THESE FIELDS AS    *
+      * CREDIT_CARD SQL HOST VARIABLES (CCARDPROC, CCARDCRD) - FIELDS  *
+      * CARRY THE SQL- PREFIX PER THIS REPO'S HOST-VARIABLE STAGING    *
+      * CONVENTION EVEN THOUGH THIS COPYBOOK LIVES IN WORKING-STORAGE  *
+      * RATHER THAN AN FD, SINCE THAT IS THEIR ONLY CURRENT USE.       *
+      ******************************************************************
+       01  SQL-CARD-DATA.
+           05  SQL-CARD-NUMBER          PIC X(16).
+           05  SQL-CARD-LINKED-ACCOUNT  PIC 9(6).
+           05  SQL-CARD-HOLDER-NAME     PIC X(50).
+           05  SQL-CARD-ISSUE-DATE      PIC X(10).
+           05  SQL-CARD-EXPIRY-DATE     PIC X(10).
+           05  SQL-CARD-ACTIVE-FLAG     PIC X(1).
+               88  SQL-CARD-ACTIVE              VALUE 'Y'.
+               88  SQL-CARD-INACTIVE            VALUE 'N'.
