@@ -0,0 +1,13 @@
+      ******************************************************************
+      * LBXREC.CPY - LOCKBOX DEPOSIT FEED RECORD LAYOUT                *
+      * LENGTH: 80 BYTES FIXED                                        *
+      * ONE ROW PER ACCOUNT DEPOSIT THE BANK'S LOCKBOX ACTUALLY        *
+      * RECEIVED AND CREDITED FOR THE RUN, USED TO RECONCILE AGAINST   *
+      * WHAT CCARDPROC POSTED TO TRANSACTION_LOG AS TRAN-PAYMENT.      *
+      ******************************************************************
+       01  LOCKBOX-RECORD.
+           05  LBX-ACCOUNT-NUMBER       PIC 9(6).
+           05  LBX-DEPOSIT-AMOUNT       PIC 9(8)V99.
+           05  LBX-DEPOSIT-DATE         PIC X(10).
+           05  LBX-BATCH-REF            PIC X(10).
+           05  FILLER                   PIC X(44).
