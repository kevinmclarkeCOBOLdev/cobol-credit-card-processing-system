@@ -7,7 +7,18 @@
            05  TRAN-TYPE                PIC X(8).
                88  TRAN-PURCHASE                VALUE 'PURCHASE'.
                88  TRAN-PAYMENT                 VALUE 'PAYMENT'.
+               88  TRAN-FINANCE-CHARGE          VALUE 'FINCHRG'.
+               88  TRAN-OVERLIMIT-FEE           VALUE 'OVLMTFEE'.
+               88  TRAN-FOREIGN-FEE             VALUE 'FORFEE'.
+               88  TRAN-CASH-ADVANCE            VALUE 'CASHADV'.
+               88  TRAN-REFUND                  VALUE 'REFUND'.
            05  TRAN-AMOUNT              PIC 9(8)V99.
            05  TRAN-MERCHANT-ID         PIC X(10).
            05  TRAN-DATE                PIC X(10).
-           05  FILLER                   PIC X(36).
+           05  TRAN-CURRENCY-CODE       PIC X(3).
+               88  TRAN-CURRENCY-USD            VALUE 'USD'.
+           05  TRAN-FOREIGN-IND         PIC X(1).
+               88  TRAN-IS-FOREIGN              VALUE 'Y'.
+               88  TRAN-IS-DOMESTIC              VALUE 'N'.
+           05  TRAN-CARD-NUMBER         PIC X(16).
+           05  FILLER                   PIC X(16).
